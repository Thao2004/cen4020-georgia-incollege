@@ -12,10 +12,18 @@ FILE-CONTROL.
     *> All displayed messages are also duplicated here
     SELECT USER-OUT ASSIGN TO 'InCollege-Output.txt'
        ORGANIZATION IS LINE SEQUENTIAL.
-    *> Persistent storage of up to 5 accounts
-    *> OPTIONAL so the first run works even if the file does not exist yet
+    *> Keyed account store - one record per username, no artificial cap.
+    *> Keyed by username so lookups/creates scale past a handful of users.
     SELECT OPTIONAL ACCOUNTS ASSIGN TO 'accounts.dat'
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS ACC-USERNAME
+       FILE STATUS IS ACC-STATUS.
+    *> One-time migration source: the old comma-delimited flat file,
+    *> read only when accounts.dat is still in its pre-keyed layout.
+    SELECT OPTIONAL LEGACY-ACCOUNTS ASSIGN TO 'accounts.dat.legacy'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS LEGACY-STATUS.
     *> Persistent storage for user profiles
     SELECT OPTIONAL PROFILES ASSIGN TO 'profiles.dat'
        ORGANIZATION IS LINE SEQUENTIAL.
@@ -25,6 +33,32 @@ FILE-CONTROL.
     *> Persistent storage for friend requests
     SELECT OPTIONAL REQUESTS ASSIGN TO 'requests.dat'
        ORGANIZATION IS LINE SEQUENTIAL.
+    *> Job Board: openings posted by employers
+    SELECT OPTIONAL JOBS ASSIGN TO 'jobs.dat'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS JOBS-STATUS.
+    *> Job Board: applications students submit against a posting
+    SELECT OPTIONAL JOB-APPLICATIONS ASSIGN TO 'jobapps.dat'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS JOB-APPS-STATUS.
+    *> Per-user tracked completion of Learn a New Skill lessons
+    SELECT OPTIONAL SKILLS-PROGRESS ASSIGN TO 'skills.dat'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS SKILLS-PROGRESS-STATUS.
+    *> Direct messages between established connections
+    SELECT OPTIONAL MESSAGES ASSIGN TO 'messages.dat'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS MESSAGES-STATUS.
+    *> Canonical university master list used to validate profiles
+    SELECT OPTIONAL UNIVERSITIES ASSIGN TO 'universities.dat'
+       ORGANIZATION IS LINE SEQUENTIAL.
+    *> Session checkpoint: which user/menu a run last reached
+    SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO 'session.chk'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS CHECKPOINT-STATUS.
+    *> Batch reports: reconciliation and pending-request aging output
+    SELECT OPTIONAL REPORT-OUT ASSIGN TO 'batch-report.txt'
+       ORGANIZATION IS LINE SEQUENTIAL.
 
 
 DATA DIVISION.
@@ -34,13 +68,31 @@ FD USER-IN.
 FD USER-OUT.
 01 USER-OUT-REC    PIC X(80).
 FD ACCOUNTS.
-01 ACC-REC         PIC X(80).      *> One line: "username,password"
+01 ACC-REC.
+   05 ACC-USERNAME       PIC X(15).
+   05 ACC-PASSWORD-HASH  PIC X(18).  *> Hashed password, never plaintext
+FD LEGACY-ACCOUNTS.
+01 LEGACY-ACC-REC  PIC X(80).      *> Old layout: "username,password"
 FD PROFILES.
 01 PROFILE-REC     PIC X(800).     *> Profile data storage
 FD CONNECTIONS.
 01 CONN-REC        PIC X(80).      *> One line: "user1,user2 (established connections only)"
 FD REQUESTS.
-01 REQ-REC         PIC X(80).      *> One line: "sender|receiver|status"
+01 REQ-REC         PIC X(120).     *> One line: "sender|receiver|status|date"
+FD JOBS.
+01 JOB-REC         PIC X(600).     *> "id|title|company|location|description|postedby"
+FD JOB-APPLICATIONS.
+01 JOB-APP-REC     PIC X(80).      *> "jobid|applicant|date"
+FD SKILLS-PROGRESS.
+01 SKILL-REC       PIC X(80).      *> "username|skillid|skillname|date"
+FD MESSAGES.
+01 MESSAGE-REC     PIC X(300).     *> "sender|receiver|date|body"
+FD UNIVERSITIES.
+01 UNIV-REC        PIC X(40).      *> One canonical university name per line
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-REC  PIC X(80).      *> "username|menu-code"
+FD REPORT-OUT.
+01 REPORT-REC      PIC X(132).
 
 WORKING-STORAGE SECTION.
 01 MSG             PIC X(80).      *> Reusable message buffer for display/logging
@@ -56,12 +108,32 @@ WORKING-STORAGE SECTION.
 *> Temporary variable for safe year validation
 01 TEMP-YEAR       PIC S9(8) VALUE 0.   *> Temporary year holder for validation
 
-*> In-memory table (max 5 accounts)
-01 ACCOUNT-COUNT  PIC 9 VALUE 0.
-01 USER-TABLE.
-       05 USER-ENTRY OCCURS 5 INDEXED BY U-IX.
-           10 T-USERNAME  PIC X(15).
-           10 T-PASSWORD  PIC X(12).
+*> Account file status codes and one-time migration helpers.
+*> accounts.dat is now a keyed file, so lookups go straight to disk
+*> instead of a capped OCCURS table.
+01 ACC-STATUS       PIC XX VALUE SPACES.
+01 LEGACY-STATUS    PIC XX VALUE SPACES.
+01 CHECKPOINT-STATUS PIC XX VALUE SPACES.
+01 SKILLS-PROGRESS-STATUS PIC XX VALUE SPACES.
+01 JOBS-STATUS       PIC XX VALUE SPACES.
+01 JOB-APPS-STATUS   PIC XX VALUE SPACES.
+01 MESSAGES-STATUS   PIC XX VALUE SPACES.
+01 MIGRATE-OLD-USER PIC X(15).
+01 MIGRATE-OLD-PASS PIC X(12).
+01 RENAME-STATUS    PIC S9(9) COMP-5 VALUE 0.
+01 OLD-ACCOUNTS-FILE PIC X(40) VALUE "accounts.dat".
+01 LEGACY-ACCOUNTS-FILE PIC X(40) VALUE "accounts.dat.legacy".
+01 DELETE-STATUS    PIC S9(9) COMP-5 VALUE 0.
+01 CHECKPOINT-FILENAME PIC X(40) VALUE "session.chk".
+
+*> Password hashing so plaintext passwords are never written to disk.
+*> Deterministic rolling hash of "username#password"; simple in-house
+*> keying so a leaked accounts.dat never exposes a usable password.
+01 HASH-ACCUM      PIC 9(18) VALUE 0.
+01 HASH-INPUT      PIC X(40) VALUE SPACES.
+01 HASH-INPUT-LEN  PIC 999 VALUE 0.
+01 HASH-POS        PIC 999 VALUE 0.
+01 HASH-CHAR       PIC X VALUE SPACE.
 
 *> Password validation flags & helpers
 01 HAS-UPPER      PIC X VALUE "N".
@@ -117,13 +189,14 @@ WORKING-STORAGE SECTION.
 
 *> Profile management flags
 01 PROFILE-EXISTS      PIC X VALUE "N".
+01 PROFILE-SAVE-FAILED PIC X VALUE "N".      *> "Y" if profile storage was full
 01 CURRENT-USER        PIC X(15).      *> Store logged-in username
 
 *> Multi-user profile storage
-01 MAX-STORED-PROFILES PIC 9 VALUE 5.
-01 STORED-PROFILE-COUNT PIC 9 VALUE 0.
+01 MAX-STORED-PROFILES  PIC 9(3) VALUE 500.
+01 STORED-PROFILE-COUNT PIC 9(3) VALUE 0.
 01 STORED-PROFILES.
-    05 STORED-PROFILE OCCURS 5 INDEXED BY SP-IX.
+    05 STORED-PROFILE OCCURS 500 INDEXED BY SP-IX.
         10 SP-USERNAME     PIC X(15).
         10 SP-FIRSTNAME    PIC X(20).
         10 SP-LASTNAME     PIC X(20).
@@ -147,10 +220,12 @@ WORKING-STORAGE SECTION.
 
 *> Display variables for numbered entries
 01 DISPLAY-EXP-NUM     PIC 9.               *> For displaying experience number
+01 DISPLAY-PEND-NUM    PIC 99.              *> For displaying pending-request number
 01 DISPLAY-EDU-NUM     PIC 9.               *> For displaying education number
 
 
 *> Variables for displaying long text in chunks
+01 LONG-TEXT-BUFFER    PIC X(300) VALUE SPACES. *> Text DISPLAY-LONG-TEXT wraps
 01 LONG-TEXT-POS       PIC 999 VALUE 1.     *> Position in long text
 01 LONG-TEXT-LEN       PIC 999 VALUE 0.     *> Length of long text
 01 CHUNK-SIZE          PIC 99 VALUE 80.     *> Size of each display chunk
@@ -161,8 +236,16 @@ WORKING-STORAGE SECTION.
 *> Search inputs (Stories 3–6,7)
 01 SRCH-FIRSTNAME      PIC X(20).
 01 SRCH-LASTNAME       PIC X(20).
-
-*> ===== Established connections.dat (Epic #4) =====
+01 SRCH-UNIVERSITY     PIC X(40).
+01 SRCH-MAJOR          PIC X(30).
+01 SEARCH-IS-MATCH     PIC X VALUE "N".
+01 SEARCH-MATCH-COUNT  PIC 999 VALUE 0.
+01 SEARCH-MATCH-IDX.
+   05 SEARCH-MATCH-ROW OCCURS 500 INDEXED BY SM-IX.
+      10 SM-ROW         PIC 999.
+01 SEARCH-PICK         PIC 999 VALUE 0.
+
+*> ===== Established connections.dat =====
 01 MAX-CONNECTIONS         PIC 99  VALUE 50.
 01 CONN-COUNT              PIC 99  VALUE 0.
 01 CONN-TABLE.
@@ -178,6 +261,10 @@ WORKING-STORAGE SECTION.
    10 R-SENDER         PIC X(15).
    10 R-RECEIVER       PIC X(15).
    10 R-STATUS         PIC X(9). *> PENDING|ACCEPTED|REJECTED (max 8 chars + null)
+   10 R-DATE           PIC X(10). *> YYYY-MM-DD - when the request was sent
+
+*> Aging threshold for pending connection requests (batch report)
+01 PENDING-EXPIRE-DAYS     PIC 999 VALUE 30.
 
 
 *> Scratch for parsing connections
@@ -199,6 +286,8 @@ WORKING-STORAGE SECTION.
 
 *> --- Send request helpers ---
 01 CHECK-USER            PIC X(15).   *> scratch for existence check
+01 FOUND-ACC-USERNAME       PIC X(15).
+01 FOUND-ACC-PASSWORD-HASH  PIC 9(18).
 01 TARGET-USER           PIC X(15).   *> receiver username when sending
 01 ANY-FOUND             PIC X VALUE "N".
 
@@ -207,6 +296,97 @@ WORKING-STORAGE SECTION.
 
 01 FOUND-INDEX          PIC 99 VALUE 0.
 
+*> ===== Job Board (jobs.dat / jobapps.dat) =====
+01 JOB-MENU-CHOICE       PIC S9 VALUE 0.
+01 NEXT-JOB-ID           PIC 9(5) VALUE 0.
+01 MAX-JOBS              PIC 999 VALUE 200.
+01 JOB-COUNT             PIC 999 VALUE 0.
+01 JOB-TABLE.
+   05 JOB-ENTRY OCCURS 200 INDEXED BY J-IX.
+      10 J-ID            PIC 9(5).
+      10 J-TITLE         PIC X(60).
+      10 J-COMPANY       PIC X(60).
+      10 J-LOCATION      PIC X(40).
+      10 J-DESC          PIC X(300).
+      10 J-POSTED-BY     PIC X(15).
+01 JOB-SEARCH-TERM       PIC X(40).
+01 JOB-MATCH-COUNT       PIC 999 VALUE 0.
+01 JOB-MATCH-IDX.
+   05 JOB-MATCH-ROW OCCURS 200 INDEXED BY JM-IX.
+      10 JM-ROW          PIC 999.
+01 JOB-PICK              PIC 999 VALUE 0.
+01 JOB-PICK-TXT          PIC X(80).
+01 JOB-APP-DATE          PIC X(10).
+01 JOB-APP-JOBID         PIC X(5).
+01 JOB-APP-JOBID-NUM     PIC 9(5) VALUE 0.
+01 JOB-APP-USER          PIC X(15).
+01 JOB-APP-DISPLAY-COUNT PIC 999 VALUE 0.
+
+*> ===== Skills Menu progress (skills.dat) =====
+01 SKILL-NAME-TABLE.
+   05 SKILL-NAME-ENTRY OCCURS 5.
+      10 SKILL-NAME-TXT  PIC X(20).
+01 SKILL-CHOSEN-NAME     PIC X(20).
+01 SKILL-ALREADY-DONE    PIC X VALUE "N".
+01 SKILL-DATE            PIC X(10).
+01 SKILL-PROG-USER       PIC X(15).
+01 SKILL-PROG-ID         PIC 9.
+01 SKILL-PROG-NAME       PIC X(20).
+01 SKILL-PROG-DATE       PIC X(10).
+01 COMPLETED-SKILLS-COUNT PIC 9 VALUE 0.
+01 COMPLETED-SKILLS-LIST  PIC X(120).
+
+*> ===== Messaging (messages.dat) =====
+01 MSG-MENU-CHOICE       PIC S9 VALUE 0.
+01 MSG-PEER              PIC X(15).
+01 MSG-BODY              PIC X(200).
+01 MSG-DATE              PIC X(10).
+01 MSG-IS-CONNECTED      PIC X VALUE "N".
+01 MSG-DISPLAY-COUNT     PIC 999 VALUE 0.
+01 MSG-SENDER            PIC X(15).
+01 MSG-RECEIVER          PIC X(15).
+01 MSG-DATE-FIELD        PIC X(10).
+01 MSG-BODY-FIELD        PIC X(200).
+
+*> ===== University master list (universities.dat) =====
+01 UNIV-COUNT            PIC 999 VALUE 0.
+01 UNIV-TABLE.
+   05 UNIV-ENTRY OCCURS 300 INDEXED BY UN-IX.
+      10 UNIV-NAME       PIC X(40).
+01 UNIV-MATCH-COUNT      PIC 999 VALUE 0.
+01 UNIV-MATCH-IDX.
+   05 UNIV-MATCH-ROW OCCURS 300 INDEXED BY UM-IX.
+      10 UM-ROW          PIC 999.
+01 UNIV-PICK             PIC 999 VALUE 0.
+01 UNIV-SEARCH-TERM      PIC X(40).
+
+*> ===== Session checkpoint (session.chk) - resumable batch runs =====
+01 CHK-USERNAME          PIC X(15) VALUE SPACES.
+01 CHK-MENU-CODE         PIC X(20) VALUE SPACES.
+01 RESUME-REQUESTED      PIC X VALUE "N".
+01 CLEAN-EXIT-FLAG       PIC X VALUE "N".      *> "Y" once user explicitly logs out
+01 NAV-LOGOUT-FLAG       PIC X VALUE "N".      *> "Y" to drop out of NAVIGATION-MENU on logout
+01 RESUME-PASSWORD-OK    PIC X VALUE "N".
+
+*> ===== Generic date helper =====
+01 TODAY-DATE            PIC X(10).
+01 TODAY-YYYYMMDD        PIC 9(8).
+01 CURR-DATE-RAW         PIC X(21).
+
+*> ===== Admin / batch report menu =====
+*> These reports read across every student's accounts/profiles/
+*> connections/requests, so access is gated behind the reserved
+*> ADMIN account rather than being open to anyone at the welcome menu.
+01 ADMIN-MENU-CHOICE     PIC S9 VALUE 0.
+01 ADMIN-USERNAME        PIC X(15) VALUE "ADMIN".
+01 ADMIN-AUTHORIZED      PIC X VALUE "N".
+01 ORPHAN-COUNT          PIC 999 VALUE 0.
+01 STALE-COUNT           PIC 999 VALUE 0.
+01 DAYS-PENDING          PIC S9(8) VALUE 0.
+01 REQ-DATE-STR          PIC X(8) VALUE SPACES.
+01 REQ-DATE-YMD          PIC 9(8) VALUE 0.
+01 REQ-DATE-NUM          PIC S9(9) VALUE 0.
+
 
 PROCEDURE DIVISION.
 MAIN-PARA.
@@ -214,10 +394,54 @@ MAIN-PARA.
         OPEN INPUT USER-IN
         OPEN OUTPUT USER-OUT
 
-        *> Load existing accounts (if any) into memory
-        PERFORM LOAD-ACCOUNTS
+        *> One-time migration of a pre-keyed accounts.dat, if found
+        PERFORM MIGRATE-ACCOUNTS-IF-NEEDED
+
+        *> Resume a checkpointed session instead of forcing a full
+        *> re-login when the last run was cut short. A checkpoint left
+        *> behind by a genuinely interrupted run still requires the
+        *> account's password before it is honored - the checkpoint
+        *> only ever proves which user was mid-session, never that the
+        *> caller reconnecting is that same user.
+        PERFORM LOAD-CHECKPOINT
+        IF RESUME-REQUESTED = "Y"
+            PERFORM VERIFY-RESUME-PASSWORD
+            IF EOF-FLAG = "Y"
+                CLOSE USER-IN
+                CLOSE USER-OUT
+                STOP RUN
+            END-IF
+            IF RESUME-PASSWORD-OK = "Y"
+                MOVE SPACES TO MSG
+                STRING "Resuming session for " FUNCTION TRIM(CURRENT-USER)
+                       "..." DELIMITED BY SIZE INTO MSG
+                END-STRING
+                PERFORM ECHO-DISPLAY
+                PERFORM LOAD-PROFILE
+                PERFORM RESUME-DISPATCH
+                IF EOF-FLAG NOT = "Y"
+                    PERFORM NAVIGATION-MENU
+                END-IF
+            ELSE
+                *> Wrong password on a resume attempt - the checkpoint
+                *> cannot be trusted as an identity proof any further.
+                PERFORM CLEAR-CHECKPOINT
+                MOVE "Could not verify identity for the saved session; please log in." TO MSG
+                PERFORM ECHO-DISPLAY
+            END-IF
+        END-IF
+
+        IF EOF-FLAG NOT = "Y"
+            PERFORM MAIN-LOOP
+        END-IF
 
-        PERFORM MAIN-LOOP
+        *> A clean, user-directed logout means no session should be
+        *> auto-resumed on the next run - only a run that was actually
+        *> cut short (no logout, no clean STOP RUN reached deliberately)
+        *> should leave session.chk behind for LOAD-CHECKPOINT to find.
+        IF CLEAN-EXIT-FLAG = "Y"
+            PERFORM CLEAR-CHECKPOINT
+        END-IF
 
         CLOSE USER-IN
         CLOSE USER-OUT
@@ -233,6 +457,8 @@ MAIN-LOOP.
         PERFORM ECHO-DISPLAY
         MOVE "2. Create New Account" TO MSG
         PERFORM ECHO-DISPLAY
+        MOVE "3. Run Batch/Admin Reports" TO MSG
+        PERFORM ECHO-DISPLAY
         MOVE "Enter your choice:" TO MSG
         PERFORM ECHO-DISPLAY
 
@@ -263,6 +489,11 @@ MAIN-LOOP.
                     IF EOF-FLAG = "Y"
                         EXIT PERFORM
                     END-IF
+                WHEN 3
+                    PERFORM ADMIN-LOGIN-GATE
+                    IF EOF-FLAG = "Y"
+                        EXIT PERFORM
+                    END-IF
                 WHEN OTHER
                     MOVE "Invalid choice." TO MSG
                     PERFORM ECHO-DISPLAY
@@ -276,74 +507,82 @@ MAIN-LOOP.
 
 CREATE-ACCOUNT.
        *> Create New Account
-       *> Enforce global limit of 5 accounts.
-       IF ACCOUNT-COUNT = 5
-           MOVE "All permitted accounts have been created, please come back later" TO MSG
+       *> accounts.dat is a keyed file now, so there is no fixed cap -
+       *> uniqueness is checked directly against disk, not a 5-slot table.
+       *> Read desired username (validate raw input BEFORE storing to USERNAME)
+       MOVE "Please enter your username:" TO MSG
+       PERFORM ECHO-DISPLAY
+       READ USER-IN
+           AT END MOVE "Y" TO EOF-FLAG
+       END-READ
+       IF EOF-FLAG = "Y"
+           EXIT PARAGRAPH
+       END-IF
+
+       *> Username empty check
+       IF FUNCTION LENGTH(FUNCTION TRIM(USER-IN-REC)) = 0
+           MOVE "Username cannot be empty." TO MSG
            PERFORM ECHO-DISPLAY
        ELSE
-           *> Read desired username (validate raw input BEFORE storing to USERNAME)
-           MOVE "Please enter your username:" TO MSG
-           PERFORM ECHO-DISPLAY
-           READ USER-IN
-               AT END MOVE "Y" TO EOF-FLAG
-           END-READ
-           IF EOF-FLAG = "Y"
-               EXIT PARAGRAPH
-           END-IF
-
-           *> Username empty check
-           IF FUNCTION LENGTH(FUNCTION TRIM(USER-IN-REC)) = 0
-               MOVE "Username cannot be empty." TO MSG
+           *> Length check: Max 15 character
+           IF FUNCTION LENGTH(FUNCTION TRIM(USER-IN-REC)) > 15
+               MOVE "Username must be 1-15 characters long." TO MSG
                PERFORM ECHO-DISPLAY
            ELSE
-               *> Length check: Max 15 character
-               IF FUNCTION LENGTH(FUNCTION TRIM(USER-IN-REC)) > 15
-                   MOVE "Username must be 1-15 characters long." TO MSG
+               MOVE FUNCTION TRIM(USER-IN-REC) TO USERNAME
+               *> ADMIN is a reserved account name and cannot be self-registered
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(USERNAME))
+                  = FUNCTION UPPER-CASE(FUNCTION TRIM(ADMIN-USERNAME))
+                   MOVE "That username is reserved." TO MSG
+                   PERFORM ECHO-DISPLAY
+               ELSE
+               *> Case-insensitive uniqueness check against accounts.dat
+               PERFORM EXISTS-USERNAME
+               IF FOUND-FLAG = "Y"
+                   MOVE "Username already exists." TO MSG
                    PERFORM ECHO-DISPLAY
                ELSE
-                   MOVE FUNCTION TRIM(USER-IN-REC) TO USERNAME
-                   *> Case-insensitive uniqueness check against in-memory table
-                   PERFORM EXISTS-USERNAME
-                   IF FOUND-FLAG = "Y"
-                       MOVE "Username already exists." TO MSG
+                   *> Prompt for password and enforce 8–12 via truncation detector
+                   MOVE "Please enter your password:" TO MSG
+                   PERFORM ECHO-DISPLAY
+                   READ USER-IN
+                       AT END MOVE "Y" TO EOF-FLAG
+                   END-READ
+                   IF EOF-FLAG = "Y"
+                       EXIT PARAGRAPH
+                   END-IF
+
+                   MOVE FUNCTION TRIM(USER-IN-REC) TO PASSWORD
+                   IF FUNCTION LENGTH(FUNCTION TRIM(USER-IN-REC)) >
+                      FUNCTION LENGTH(FUNCTION TRIM(PASSWORD))
+                       MOVE "Password must be 8-12 characters long." TO MSG
                        PERFORM ECHO-DISPLAY
                    ELSE
-                       *> Prompt for password and enforce 8–12 via truncation detector
-                       MOVE "Please enter your password:" TO MSG
-                       PERFORM ECHO-DISPLAY
-                       READ USER-IN
-                           AT END MOVE "Y" TO EOF-FLAG
-                       END-READ
-                       IF EOF-FLAG = "Y"
-                           EXIT PARAGRAPH
-                       END-IF
-
-                       MOVE FUNCTION TRIM(USER-IN-REC) TO PASSWORD
-                       IF FUNCTION LENGTH(FUNCTION TRIM(USER-IN-REC)) >
-                          FUNCTION LENGTH(FUNCTION TRIM(PASSWORD))
-                           MOVE "Password must be 8-12 characters long." TO MSG
-                           PERFORM ECHO-DISPLAY
-                       ELSE
-                           PERFORM VALIDATE-PASSWORD
-                           *> Accept only if all flags satisfied
-                           IF HAS-UPPER = "Y" AND HAS-DIGIT = "Y" AND HAS-SPECIAL = "Y"
-                              AND PW-LEN >= 8 AND PW-LEN <= 12
-                               *> Append to table
-                               ADD 1 TO ACCOUNT-COUNT
-                               SET U-IX TO ACCOUNT-COUNT
-                               MOVE USERNAME TO T-USERNAME (U-IX)
-                               MOVE PASSWORD TO T-PASSWORD (U-IX)
-                               *> Save all to persistence
-                               PERFORM SAVE-ACCOUNTS
-                               MOVE "Account created." TO MSG
-                               PERFORM ECHO-DISPLAY
-                            ELSE
-                               *> Show ONLY the first failing rule (priority: length → upper → digit → special)
-                                PERFORM REPORT-PASSWORD-ERRORS
-                            END-IF
-                       END-IF
+                       PERFORM VALIDATE-PASSWORD
+                       *> Accept only if all flags satisfied
+                       IF HAS-UPPER = "Y" AND HAS-DIGIT = "Y" AND HAS-SPECIAL = "Y"
+                          AND PW-LEN >= 8 AND PW-LEN <= 12
+                           *> Hash the password and add the new keyed record
+                           PERFORM OPEN-ACCOUNTS-FOR-UPDATE
+                           MOVE FUNCTION TRIM(USERNAME) TO ACC-USERNAME
+                           PERFORM COMPUTE-PASSWORD-HASH
+                           MOVE HASH-ACCUM TO ACC-PASSWORD-HASH
+                           WRITE ACC-REC
+                               INVALID KEY
+                                   MOVE "Username already exists." TO MSG
+                                   PERFORM ECHO-DISPLAY
+                               NOT INVALID KEY
+                                   MOVE "Account created." TO MSG
+                                   PERFORM ECHO-DISPLAY
+                           END-WRITE
+                           CLOSE ACCOUNTS
+                        ELSE
+                           *> Show ONLY the first failing rule (priority: length → upper → digit → special)
+                            PERFORM REPORT-PASSWORD-ERRORS
+                        END-IF
                    END-IF
                END-IF
+               END-IF
            END-IF
        END-IF
        EXIT.
@@ -359,70 +598,484 @@ ECHO-DISPLAY.
        WRITE USER-OUT-REC.
 
 
-*> Return an existing username (case-insensitive match) or spaces if not found
+*> Return an existing username (case-insensitive match against accounts.dat)
 EXISTS-USERNAME.
-       MOVE "N" TO FOUND-FLAG
-       IF ACCOUNT-COUNT > 0
-           SET U-IX TO 1
-           PERFORM UNTIL U-IX > ACCOUNT-COUNT
-               IF FUNCTION UPPER-CASE(FUNCTION TRIM(USERNAME))
-                    = FUNCTION UPPER-CASE(FUNCTION TRIM(T-USERNAME (U-IX)))
-                    MOVE "Y" TO FOUND-FLAG
-                    EXIT PERFORM
-               ELSE
-                    SET U-IX UP BY 1
-               END-IF
-           END-PERFORM
+       MOVE FUNCTION TRIM(USERNAME) TO CHECK-USER
+       PERFORM EXISTS-USER-BY-NAME
+       EXIT.
+
+
+*> Open accounts.dat for random/sequential update, creating it on first use
+OPEN-ACCOUNTS-FOR-UPDATE.
+       OPEN I-O ACCOUNTS
+       IF ACC-STATUS = "35"
+           OPEN OUTPUT ACCOUNTS
+           CLOSE ACCOUNTS
+           OPEN I-O ACCOUNTS
        END-IF
        EXIT.
 
 
-*> Load accounts from accounts.dat into the USER-TABLE
-*> Split by comma; both parts must be non-empty; cap at 5
-LOAD-ACCOUNTS.
-       MOVE 0 TO ACCOUNT-COUNT
+*> Compute a deterministic salted hash of ACC-USERNAME + PASSWORD into
+*> HASH-ACCUM. Salting with the stored username keeps identical
+*> passwords from producing identical hashes across accounts.
+COMPUTE-PASSWORD-HASH.
+       MOVE SPACES TO HASH-INPUT
+       STRING FUNCTION TRIM(ACC-USERNAME) "#" FUNCTION TRIM(PASSWORD)
+              DELIMITED BY SIZE INTO HASH-INPUT
+       END-STRING
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(HASH-INPUT)) TO HASH-INPUT-LEN
+       MOVE 5381 TO HASH-ACCUM
+       PERFORM VARYING HASH-POS FROM 1 BY 1 UNTIL HASH-POS > HASH-INPUT-LEN
+           MOVE HASH-INPUT (HASH-POS:1) TO HASH-CHAR
+           COMPUTE HASH-ACCUM =
+               FUNCTION MOD(((HASH-ACCUM * 33) + FUNCTION ORD(HASH-CHAR)),
+                            999999999999999989)
+       END-PERFORM
+       EXIT.
+
+
+*> One-time migration: if accounts.dat is still the old comma-delimited
+*> flat layout, rename it aside and rebuild it as the new keyed,
+*> hashed-password file.
+MIGRATE-ACCOUNTS-IF-NEEDED.
        OPEN INPUT ACCOUNTS
-       PERFORM UNTIL 1 = 0
-           READ ACCOUNTS
-               AT END EXIT PERFORM
+       IF ACC-STATUS = "00"
+           *> Already the new keyed layout - nothing to migrate
+           CLOSE ACCOUNTS
+       ELSE
+           IF ACC-STATUS = "35"
+               *> No accounts.dat yet - fresh install, nothing to migrate
+               CONTINUE
+           ELSE
+               *> Old flat layout - move it aside and rebuild
+               CLOSE ACCOUNTS
+               CALL "CBL_RENAME_FILE" USING OLD-ACCOUNTS-FILE
+                                             LEGACY-ACCOUNTS-FILE
+               MOVE RETURN-CODE TO RENAME-STATUS
+               OPEN INPUT LEGACY-ACCOUNTS
+               IF LEGACY-STATUS = "00"
+                   OPEN OUTPUT ACCOUNTS
+                   PERFORM UNTIL 1 = 0
+                       READ LEGACY-ACCOUNTS
+                           AT END EXIT PERFORM
+                       END-READ
+                       UNSTRING LEGACY-ACC-REC DELIMITED BY ","
+                           INTO MIGRATE-OLD-USER MIGRATE-OLD-PASS
+                       END-UNSTRING
+                       IF FUNCTION LENGTH(FUNCTION TRIM(MIGRATE-OLD-USER)) > 0
+                          AND FUNCTION LENGTH(FUNCTION TRIM(MIGRATE-OLD-PASS)) > 0
+                           MOVE FUNCTION TRIM(MIGRATE-OLD-USER) TO ACC-USERNAME
+                           MOVE FUNCTION TRIM(MIGRATE-OLD-PASS) TO PASSWORD
+                           PERFORM COMPUTE-PASSWORD-HASH
+                           MOVE HASH-ACCUM TO ACC-PASSWORD-HASH
+                           WRITE ACC-REC
+                               INVALID KEY CONTINUE
+                           END-WRITE
+                       END-IF
+                   END-PERFORM
+                   CLOSE ACCOUNTS
+                   CLOSE LEGACY-ACCOUNTS
+                   *> Migration succeeded - the old plaintext-password copy
+                   *> has served its purpose and must not linger on disk.
+                   CALL "CBL_DELETE_FILE" USING LEGACY-ACCOUNTS-FILE
+                   MOVE RETURN-CODE TO DELETE-STATUS
+               END-IF
+           END-IF
+       END-IF
+       EXIT.
+
+
+*> Capture today's date (YYYY-MM-DD) for date-stamped records
+GET-TODAY-DATE.
+       MOVE FUNCTION CURRENT-DATE TO CURR-DATE-RAW
+       MOVE CURR-DATE-RAW (1:8) TO TODAY-YYYYMMDD
+       STRING CURR-DATE-RAW (1:4) "-" CURR-DATE-RAW (5:2) "-" CURR-DATE-RAW (7:2)
+              DELIMITED BY SIZE INTO TODAY-DATE
+       END-STRING
+       EXIT.
+
+
+*> ===== Batch / Admin Reports (batch-report.txt) =====
+*> These reports read and, in the aging report's case, mutate every
+*> student's data, so this is not open to anonymous callers - require
+*> the reserved ADMIN account's password (checked the same way any
+*> other account's login is) before ADMIN-REPORTS-MENU is entered.
+ADMIN-LOGIN-GATE.
+    MOVE "N" TO ADMIN-AUTHORIZED
+    MOVE "Admin username:" TO MSG
+    PERFORM ECHO-DISPLAY
+    READ USER-IN
+        AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
+    END-READ
+    MOVE FUNCTION TRIM(USER-IN-REC) TO USERNAME
+
+    MOVE "Admin password:" TO MSG
+    PERFORM ECHO-DISPLAY
+    READ USER-IN
+        AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
+    END-READ
+    MOVE FUNCTION TRIM(USER-IN-REC) TO PASSWORD
+
+    IF FUNCTION UPPER-CASE(FUNCTION TRIM(USERNAME))
+         = FUNCTION UPPER-CASE(FUNCTION TRIM(ADMIN-USERNAME))
+        PERFORM EXISTS-USERNAME
+        IF FOUND-FLAG = "Y"
+            MOVE FOUND-ACC-USERNAME TO ACC-USERNAME
+            PERFORM COMPUTE-PASSWORD-HASH
+            IF HASH-ACCUM = FOUND-ACC-PASSWORD-HASH
+                MOVE "Y" TO ADMIN-AUTHORIZED
+            END-IF
+        END-IF
+    END-IF
+
+    IF ADMIN-AUTHORIZED = "Y"
+        PERFORM ADMIN-REPORTS-MENU
+    ELSE
+        MOVE "Access denied." TO MSG
+        PERFORM ECHO-DISPLAY
+    END-IF
+    EXIT.
+
+
+ADMIN-REPORTS-MENU.
+    MOVE 0 TO ADMIN-MENU-CHOICE
+    PERFORM UNTIL ADMIN-MENU-CHOICE = 3 OR EOF-FLAG = "Y"
+        MOVE " " TO MSG
+        PERFORM ECHO-DISPLAY
+        MOVE "--- Batch/Admin Reports ---" TO MSG
+        PERFORM ECHO-DISPLAY
+        MOVE "  1) Reconciliation report (orphaned records)" TO MSG
+        PERFORM ECHO-DISPLAY
+        MOVE "  2) Pending request aging/expiration report" TO MSG
+        PERFORM ECHO-DISPLAY
+        MOVE "  3) Go Back" TO MSG
+        PERFORM ECHO-DISPLAY
+        MOVE "Enter your choice:" TO MSG
+        PERFORM ECHO-DISPLAY
+
+        READ USER-IN
+            AT END MOVE "Y" TO EOF-FLAG
+        END-READ
+        IF EOF-FLAG = "Y" EXIT PERFORM END-IF
+
+        IF FUNCTION LENGTH(FUNCTION TRIM(USER-IN-REC)) = 0
+            CONTINUE
+        ELSE
+            IF FUNCTION TEST-NUMVAL(USER-IN-REC) = 0
+                MOVE FUNCTION NUMVAL(USER-IN-REC) TO ADMIN-MENU-CHOICE
+            ELSE
+                MOVE 999 TO ADMIN-MENU-CHOICE
+            END-IF
+
+            EVALUATE ADMIN-MENU-CHOICE
+                WHEN 1
+                    PERFORM RUN-RECONCILIATION-REPORT
+                WHEN 2
+                    PERFORM RUN-PENDING-AGING-REPORT
+                WHEN 3
+                    MOVE "Returning to main menu..." TO MSG
+                    PERFORM ECHO-DISPLAY
+                WHEN OTHER
+                    MOVE "Invalid choice, please try again." TO MSG
+                    PERFORM ECHO-DISPLAY
+            END-EVALUATE
+        END-IF
+    END-PERFORM
+    EXIT.
+
+
+*> Cross-check accounts/profiles/connections/requests against each
+*> other and flag records that no longer have a matching account -
+*> e.g. a profile or connection left behind after an account was
+*> removed by hand. Results are written to batch-report.txt as well
+*> as echoed to the screen.
+RUN-RECONCILIATION-REPORT.
+    PERFORM GET-TODAY-DATE
+    MOVE 0 TO ORPHAN-COUNT
+    PERFORM LOAD-ALL-PROFILES
+    PERFORM LOAD-ALL-CONNECTIONS
+    PERFORM LOAD-ALL-REQUESTS
+
+    OPEN OUTPUT REPORT-OUT
+    MOVE SPACES TO REPORT-REC
+    STRING "Reconciliation Report - " FUNCTION TRIM(TODAY-DATE)
+           DELIMITED BY SIZE INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+
+    IF STORED-PROFILE-COUNT > 0
+        SET SP-IX TO 1
+        PERFORM STORED-PROFILE-COUNT TIMES
+            MOVE FUNCTION TRIM(SP-USERNAME (SP-IX)) TO CHECK-USER
+            PERFORM EXISTS-USER-BY-NAME
+            IF FOUND-FLAG NOT = "Y"
+                ADD 1 TO ORPHAN-COUNT
+                MOVE SPACES TO REPORT-REC
+                STRING "Orphan profile: no account for '"
+                       FUNCTION TRIM(SP-USERNAME (SP-IX)) "'"
+                       DELIMITED BY SIZE INTO REPORT-REC
+                END-STRING
+                WRITE REPORT-REC
+                MOVE FUNCTION TRIM(REPORT-REC) TO MSG
+                PERFORM ECHO-DISPLAY
+            END-IF
+            SET SP-IX UP BY 1
+        END-PERFORM
+    END-IF
+
+    IF CONN-COUNT > 0
+        SET C-IX TO 1
+        PERFORM CONN-COUNT TIMES
+            MOVE FUNCTION TRIM(C-USER1 (C-IX)) TO CHECK-USER
+            PERFORM EXISTS-USER-BY-NAME
+            IF FOUND-FLAG NOT = "Y"
+                ADD 1 TO ORPHAN-COUNT
+                MOVE SPACES TO REPORT-REC
+                STRING "Orphan connection: no account for '"
+                       FUNCTION TRIM(C-USER1 (C-IX)) "'"
+                       DELIMITED BY SIZE INTO REPORT-REC
+                END-STRING
+                WRITE REPORT-REC
+                MOVE FUNCTION TRIM(REPORT-REC) TO MSG
+                PERFORM ECHO-DISPLAY
+            END-IF
+            MOVE FUNCTION TRIM(C-USER2 (C-IX)) TO CHECK-USER
+            PERFORM EXISTS-USER-BY-NAME
+            IF FOUND-FLAG NOT = "Y"
+                ADD 1 TO ORPHAN-COUNT
+                MOVE SPACES TO REPORT-REC
+                STRING "Orphan connection: no account for '"
+                       FUNCTION TRIM(C-USER2 (C-IX)) "'"
+                       DELIMITED BY SIZE INTO REPORT-REC
+                END-STRING
+                WRITE REPORT-REC
+                MOVE FUNCTION TRIM(REPORT-REC) TO MSG
+                PERFORM ECHO-DISPLAY
+            END-IF
+            SET C-IX UP BY 1
+        END-PERFORM
+    END-IF
+
+    IF REQUESTS-COUNT > 0
+        SET R-IX TO 1
+        PERFORM REQUESTS-COUNT TIMES
+            MOVE FUNCTION TRIM(R-SENDER (R-IX)) TO CHECK-USER
+            PERFORM EXISTS-USER-BY-NAME
+            IF FOUND-FLAG NOT = "Y"
+                ADD 1 TO ORPHAN-COUNT
+                MOVE SPACES TO REPORT-REC
+                STRING "Orphan request: no account for sender '"
+                       FUNCTION TRIM(R-SENDER (R-IX)) "'"
+                       DELIMITED BY SIZE INTO REPORT-REC
+                END-STRING
+                WRITE REPORT-REC
+                MOVE FUNCTION TRIM(REPORT-REC) TO MSG
+                PERFORM ECHO-DISPLAY
+            END-IF
+            MOVE FUNCTION TRIM(R-RECEIVER (R-IX)) TO CHECK-USER
+            PERFORM EXISTS-USER-BY-NAME
+            IF FOUND-FLAG NOT = "Y"
+                ADD 1 TO ORPHAN-COUNT
+                MOVE SPACES TO REPORT-REC
+                STRING "Orphan request: no account for receiver '"
+                       FUNCTION TRIM(R-RECEIVER (R-IX)) "'"
+                       DELIMITED BY SIZE INTO REPORT-REC
+                END-STRING
+                WRITE REPORT-REC
+                MOVE FUNCTION TRIM(REPORT-REC) TO MSG
+                PERFORM ECHO-DISPLAY
+            END-IF
+            SET R-IX UP BY 1
+        END-PERFORM
+    END-IF
+
+    MOVE SPACES TO REPORT-REC
+    STRING "Total orphaned records found: " ORPHAN-COUNT
+           DELIMITED BY SIZE INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    CLOSE REPORT-OUT
+
+    MOVE SPACES TO MSG
+    STRING "Reconciliation complete. " ORPHAN-COUNT
+           " orphaned record(s) found." DELIMITED BY SIZE INTO MSG
+    END-STRING
+    PERFORM ECHO-DISPLAY
+    EXIT.
+
+
+*> Flag PENDING connection requests older than PENDING-EXPIRE-DAYS and
+*> mark them EXPIRED so they stop showing up as actionable.
+RUN-PENDING-AGING-REPORT.
+    PERFORM GET-TODAY-DATE
+    MOVE 0 TO STALE-COUNT
+    PERFORM LOAD-ALL-REQUESTS
+
+    OPEN OUTPUT REPORT-OUT
+    MOVE SPACES TO REPORT-REC
+    STRING "Pending Request Aging Report - " FUNCTION TRIM(TODAY-DATE)
+           DELIMITED BY SIZE INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+
+    IF REQUESTS-COUNT > 0
+        SET R-IX TO 1
+        PERFORM REQUESTS-COUNT TIMES
+            IF FUNCTION TRIM(R-STATUS (R-IX)) = "PENDING"
+               AND FUNCTION LENGTH(FUNCTION TRIM(R-DATE (R-IX))) > 0
+                MOVE SPACES TO REQ-DATE-STR
+                STRING R-DATE (R-IX) (1:4) R-DATE (R-IX) (6:2)
+                       R-DATE (R-IX) (9:2)
+                       DELIMITED BY SIZE INTO REQ-DATE-STR
+                END-STRING
+                MOVE REQ-DATE-STR TO REQ-DATE-YMD
+                COMPUTE REQ-DATE-NUM =
+                    FUNCTION INTEGER-OF-DATE(REQ-DATE-YMD)
+                COMPUTE DAYS-PENDING =
+                    FUNCTION INTEGER-OF-DATE(TODAY-YYYYMMDD) - REQ-DATE-NUM
+                IF DAYS-PENDING > PENDING-EXPIRE-DAYS
+                    ADD 1 TO STALE-COUNT
+                    MOVE "EXPIRED" TO R-STATUS (R-IX)
+                    MOVE SPACES TO REPORT-REC
+                    STRING "Expired: " FUNCTION TRIM(R-SENDER (R-IX))
+                           " -> " FUNCTION TRIM(R-RECEIVER (R-IX))
+                           " (pending " DAYS-PENDING " days)"
+                           DELIMITED BY SIZE INTO REPORT-REC
+                    END-STRING
+                    WRITE REPORT-REC
+                    MOVE FUNCTION TRIM(REPORT-REC) TO MSG
+                    PERFORM ECHO-DISPLAY
+                END-IF
+            END-IF
+            SET R-IX UP BY 1
+        END-PERFORM
+    END-IF
+
+    IF STALE-COUNT > 0
+        PERFORM SAVE-ALL-REQUESTS
+    END-IF
+
+    MOVE SPACES TO REPORT-REC
+    STRING "Total requests expired: " STALE-COUNT
+           DELIMITED BY SIZE INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    CLOSE REPORT-OUT
+
+    MOVE SPACES TO MSG
+    STRING "Aging report complete. " STALE-COUNT
+           " pending request(s) expired." DELIMITED BY SIZE INTO MSG
+    END-STRING
+    PERFORM ECHO-DISPLAY
+    EXIT.
+
+
+*> Read session.chk (if present) to see whether the previous run was
+*> interrupted mid-session. A checkpoint is only honored if it still
+*> names a real account.
+LOAD-CHECKPOINT.
+       MOVE "N" TO RESUME-REQUESTED
+       MOVE SPACES TO CHK-USERNAME CHK-MENU-CODE
+       OPEN INPUT CHECKPOINT-FILE
+       IF CHECKPOINT-STATUS = "00"
+           READ CHECKPOINT-FILE
+               AT END CONTINUE
+               NOT AT END
+                   UNSTRING CHECKPOINT-REC DELIMITED BY "|"
+                       INTO CHK-USERNAME CHK-MENU-CODE
+                   END-UNSTRING
+                   IF FUNCTION LENGTH(FUNCTION TRIM(CHK-USERNAME)) > 0
+                       MOVE FUNCTION TRIM(CHK-USERNAME) TO CHECK-USER
+                       PERFORM EXISTS-USER-BY-NAME
+                       IF FOUND-FLAG = "Y"
+                           MOVE FOUND-ACC-USERNAME TO CURRENT-USER
+                           MOVE "Y" TO RESUME-REQUESTED
+                       END-IF
+                   END-IF
            END-READ
+           CLOSE CHECKPOINT-FILE
+       END-IF
+       EXIT.
 
-           *> Split by comma; both parts must be non-empty; cap at 5
-           UNSTRING ACC-REC DELIMITED BY ","
-               INTO TMP-USER TMP-PASS
-           END-UNSTRING
-           IF FUNCTION LENGTH(FUNCTION TRIM(TMP-USER)) > 0
-                AND FUNCTION LENGTH(FUNCTION TRIM(TMP-PASS)) > 0
-                AND ACCOUNT-COUNT < 5
-                ADD 1 TO ACCOUNT-COUNT
-                SET U-IX TO ACCOUNT-COUNT
-                MOVE FUNCTION TRIM(TMP-USER) TO T-USERNAME (U-IX)
-                MOVE FUNCTION TRIM(TMP-PASS) TO T-PASSWORD (U-IX)
-           END-IF
-       END-PERFORM
-       CLOSE ACCOUNTS
+
+*> Persist which user/menu the session is currently in, so an
+*> interrupted batch run can pick back up instead of starting over.
+SAVE-CHECKPOINT.
+       OPEN OUTPUT CHECKPOINT-FILE
+       MOVE SPACES TO CHECKPOINT-REC
+       STRING FUNCTION TRIM(CURRENT-USER) "|" FUNCTION TRIM(CHK-MENU-CODE)
+              DELIMITED BY SIZE INTO CHECKPOINT-REC
+       END-STRING
+       WRITE CHECKPOINT-REC
+       CLOSE CHECKPOINT-FILE
        EXIT.
 
 
-*> Save entire table back to accounts.dat (full rewrite)
-SAVE-ACCOUNTS.
-       OPEN OUTPUT ACCOUNTS
-       IF ACCOUNT-COUNT > 0
-           SET U-IX TO 1
-           PERFORM UNTIL U-IX > ACCOUNT-COUNT
-               MOVE SPACES TO ACC-REC
-               STRING
-                   FUNCTION TRIM(T-USERNAME (U-IX))
-                   "," DELIMITED BY SIZE
-                   FUNCTION TRIM(T-PASSWORD (U-IX))
-                   DELIMITED BY SIZE
-                   INTO ACC-REC
-               END-STRING
-               WRITE ACC-REC
-               SET U-IX UP BY 1
-           END-PERFORM
+*> A checkpoint only proves which user was mid-session, not that the
+*> caller resuming it is that user, so a resume is honored only after
+*> the account's real password is re-entered and re-verified against
+*> the hash on file - exactly like an ordinary login.
+VERIFY-RESUME-PASSWORD.
+       MOVE "N" TO RESUME-PASSWORD-OK
+       MOVE SPACES TO MSG
+       STRING "Enter password to resume session for "
+              FUNCTION TRIM(CURRENT-USER) ":"
+              DELIMITED BY SIZE INTO MSG
+       END-STRING
+       PERFORM ECHO-DISPLAY
+       READ USER-IN
+           AT END MOVE "Y" TO EOF-FLAG
+       END-READ
+       IF EOF-FLAG = "Y"
+           EXIT PARAGRAPH
        END-IF
-       CLOSE ACCOUNTS
+       MOVE FUNCTION TRIM(USER-IN-REC) TO PASSWORD
+       MOVE FUNCTION TRIM(CURRENT-USER) TO CHECK-USER
+       PERFORM EXISTS-USER-BY-NAME
+       IF FOUND-FLAG = "Y"
+           MOVE FOUND-ACC-USERNAME TO ACC-USERNAME
+           PERFORM COMPUTE-PASSWORD-HASH
+           IF HASH-ACCUM = FOUND-ACC-PASSWORD-HASH
+               MOVE "Y" TO RESUME-PASSWORD-OK
+           END-IF
+       END-IF
+       EXIT.
+
+
+*> Remove session.chk so the next run finds nothing to resume. Called
+*> both right after an explicit logout and, defensively, at any clean
+*> MAIN-PARA shutdown that followed one - never after a run that
+*> simply ran out of input mid-session, which is the case an interrupted
+*> batch run needs the checkpoint to survive for.
+CLEAR-CHECKPOINT.
+       CALL "CBL_DELETE_FILE" USING CHECKPOINT-FILENAME
+       MOVE RETURN-CODE TO DELETE-STATUS
+       MOVE SPACES TO CHK-USERNAME CHK-MENU-CODE
+       MOVE "N" TO RESUME-REQUESTED
+       EXIT.
+
+
+*> Re-enter the sub-flow named by the checkpoint instead of dropping
+*> the resumed user straight into the top-level navigation menu. The
+*> checkpoint only records which top-level nav choice was in progress,
+*> not how far into it the user had gotten, since none of the fields
+*> collected mid-flow are themselves persisted anywhere until the
+*> flow's own save step runs - so a resumed CREATE-PROFILE simply
+*> starts that sub-flow over rather than picking up mid-paragraph.
+RESUME-DISPATCH.
+       EVALUATE FUNCTION TRIM(CHK-MENU-CODE)
+           WHEN "PROFILE"
+               PERFORM CREATE-PROFILE
+           WHEN "SKILLS"
+               PERFORM SKILLS-MENU
+           WHEN "JOBS"
+               PERFORM JOB-BOARD-MENU
+           WHEN "MESSAGES"
+               PERFORM MESSAGES-MENU
+           WHEN OTHER
+               CONTINUE
+       END-EVALUATE
        EXIT.
 
 
@@ -504,7 +1157,9 @@ LOGIN-UNLIMITED.
            PERFORM EXISTS-USERNAME
 
            IF FOUND-FLAG = "Y"
-               IF PASSWORD = T-PASSWORD (U-IX)
+               MOVE FOUND-ACC-USERNAME TO ACC-USERNAME
+               PERFORM COMPUTE-PASSWORD-HASH
+               IF HASH-ACCUM = FOUND-ACC-PASSWORD-HASH
                    MOVE "You have successfully logged in" TO MSG
                    PERFORM ECHO-DISPLAY
 
@@ -535,8 +1190,9 @@ LOGIN-UNLIMITED.
 *> Tien's Implementations on September 9th, 2025
 NAVIGATION-MENU.
        MOVE 0 TO NAV-CHOICE
+       MOVE "N" TO NAV-LOGOUT-FLAG
 
-       PERFORM UNTIL EOF-FLAG = "Y"
+       PERFORM UNTIL EOF-FLAG = "Y" OR NAV-LOGOUT-FLAG = "Y"
            PERFORM DISPLAY-MENU
 
            READ USER-IN INTO USER-IN-REC
@@ -587,6 +1243,10 @@ DISPLAY-MENU.
        PERFORM ECHO-DISPLAY
        MOVE "  7. View My Network" TO MSG
        PERFORM ECHO-DISPLAY
+       MOVE "  8. Messages" TO MSG
+       PERFORM ECHO-DISPLAY
+       MOVE "  9. Log Out" TO MSG
+       PERFORM ECHO-DISPLAY
        MOVE "=============================" TO MSG
        PERFORM ECHO-DISPLAY
        MOVE "Enter your choice: " TO MSG
@@ -597,25 +1257,47 @@ DISPLAY-MENU.
 NAV-MENU-CHOICE.
        EVALUATE NAV-CHOICE
            WHEN 1
+               MOVE "PROFILE" TO CHK-MENU-CODE
+               PERFORM SAVE-CHECKPOINT
                PERFORM CREATE-PROFILE
            WHEN 2
                PERFORM VIEW-PROFILE
            WHEN 3
-               MOVE "Search for a job is under construction." TO MSG
-               PERFORM ECHO-DISPLAY
+               MOVE "JOBS" TO CHK-MENU-CODE
+               PERFORM SAVE-CHECKPOINT
+               PERFORM JOB-BOARD-MENU
            WHEN 4
                PERFORM FIND-SOMEONE-YOU-KNOW
            WHEN 5
+               MOVE "SKILLS" TO CHK-MENU-CODE
+               PERFORM SAVE-CHECKPOINT
                PERFORM SKILLS-MENU
            WHEN 6
                PERFORM VIEW-AND-RESPOND-PENDING
            WHEN 7
                PERFORM VIEW-MY-CONNECTIONS
+           WHEN 8
+               MOVE "MESSAGES" TO CHK-MENU-CODE
+               PERFORM SAVE-CHECKPOINT
+               PERFORM MESSAGES-MENU
+           WHEN 9
+               *> An explicit logout is a clean end to the session -
+               *> nothing is left behind for the next run to auto-resume.
+               PERFORM CLEAR-CHECKPOINT
+               MOVE "Y" TO CLEAN-EXIT-FLAG
+               MOVE "Y" TO NAV-LOGOUT-FLAG
+               MOVE SPACES TO CURRENT-USER
+               MOVE "You have been logged out." TO MSG
+               PERFORM ECHO-DISPLAY
            WHEN OTHER
                *> 0, 999, or any other number is invalid
                MOVE "Invalid choice, please try again." TO MSG
                PERFORM ECHO-DISPLAY
        END-EVALUATE
+       IF NAV-CHOICE NOT = 9 AND EOF-FLAG NOT = "Y"
+           MOVE "NAV" TO CHK-MENU-CODE
+           PERFORM SAVE-CHECKPOINT
+       END-IF
        EXIT.
 
 CREATE-PROFILE.
@@ -639,8 +1321,10 @@ CREATE-PROFILE.
        *> Save the profile
        PERFORM SAVE-PROFILE
 
-       MOVE "Profile saved successfully!" TO MSG
-       PERFORM ECHO-DISPLAY
+       IF PROFILE-SAVE-FAILED NOT = "Y"
+           MOVE "Profile saved successfully!" TO MSG
+           PERFORM ECHO-DISPLAY
+       END-IF
        EXIT.
 
 
@@ -687,7 +1371,12 @@ GET-LAST.
 
 
 *> University/College
+*> University/college, validated against the UNIVERSITIES master list.
+*> A single exact (case-insensitive) match is accepted outright; a
+*> partial match against more than one entry is shown as a numbered
+*> pick-list so the user can choose the canonical spelling.
 GET-UNIV.
+       PERFORM LOAD-ALL-UNIVERSITIES
        PERFORM UNTIL 1 = 0
            MOVE "Enter University/College Attended:" TO MSG
            PERFORM ECHO-DISPLAY
@@ -698,20 +1387,108 @@ GET-UNIV.
                MOVE "University/College is required." TO MSG
                PERFORM ECHO-DISPLAY
            ELSE
-               MOVE FUNCTION TRIM(USER-IN-REC) TO PROFILE-UNIVERSITY
-               EXIT PERFORM
+               MOVE FUNCTION TRIM(USER-IN-REC) TO UNIV-SEARCH-TERM
+               PERFORM MATCH-UNIVERSITIES
+               EVALUATE UNIV-MATCH-COUNT
+                   WHEN 0
+                       MOVE "That university is not in our records. Please enter it exactly as listed, or contact support to have it added." TO MSG
+                       PERFORM ECHO-DISPLAY
+                   WHEN 1
+                       SET UM-IX TO 1
+                       MOVE UNIV-NAME (UM-ROW (UM-IX)) TO PROFILE-UNIVERSITY
+                       EXIT PERFORM
+                   WHEN OTHER
+                       MOVE "Multiple universities match. Please choose one:" TO MSG
+                       PERFORM ECHO-DISPLAY
+                       SET UM-IX TO 1
+                       PERFORM UNIV-MATCH-COUNT TIMES
+                           MOVE SPACES TO MSG
+                           MOVE UM-IX TO UNIV-PICK
+                           STRING UNIV-PICK ". " FUNCTION TRIM(UNIV-NAME (UM-ROW (UM-IX)))
+                                  DELIMITED BY SIZE INTO MSG
+                           END-STRING
+                           PERFORM ECHO-DISPLAY
+                           SET UM-IX UP BY 1
+                       END-PERFORM
+                       MOVE "Enter the number of your university:" TO MSG
+                       PERFORM ECHO-DISPLAY
+                       READ USER-IN
+                           AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
+                       END-READ
+                       IF FUNCTION TEST-NUMVAL(USER-IN-REC) = 0
+                           MOVE FUNCTION NUMVAL(USER-IN-REC) TO UNIV-PICK
+                           IF UNIV-PICK >= 1 AND UNIV-PICK <= UNIV-MATCH-COUNT
+                               SET UM-IX TO UNIV-PICK
+                               MOVE UNIV-NAME (UM-ROW (UM-IX)) TO PROFILE-UNIVERSITY
+                               EXIT PERFORM
+                           END-IF
+                       END-IF
+                       MOVE "Invalid selection." TO MSG
+                       PERFORM ECHO-DISPLAY
+               END-EVALUATE
            END-IF
        END-PERFORM
        EXIT PARAGRAPH.
 
 
-*> Major
-GET-MAJOR.
+*> Load the canonical university master list into UNIV-TABLE
+LOAD-ALL-UNIVERSITIES.
+       MOVE 0 TO UNIV-COUNT
+       OPEN INPUT UNIVERSITIES
        PERFORM UNTIL 1 = 0
-           MOVE "Enter Major:" TO MSG
-           PERFORM ECHO-DISPLAY
-           READ USER-IN
-               AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
+           READ UNIVERSITIES
+               AT END EXIT PERFORM
+           END-READ
+           IF UNIV-COUNT < 300
+               ADD 1 TO UNIV-COUNT
+               SET UN-IX TO UNIV-COUNT
+               MOVE FUNCTION TRIM(UNIV-REC) TO UNIV-NAME (UN-IX)
+           END-IF
+       END-PERFORM
+       CLOSE UNIVERSITIES
+       EXIT.
+
+
+*> Find every university whose name exactly matches, or contains,
+*> UNIV-SEARCH-TERM (case-insensitive). Results land in UNIV-MATCH-IDX.
+*> An exact match always wins outright, even if other names also
+*> happen to contain the search text.
+MATCH-UNIVERSITIES.
+       MOVE 0 TO UNIV-MATCH-COUNT
+       MOVE "N" TO FOUND-FLAG
+       IF UNIV-COUNT > 0
+           SET UN-IX TO 1
+           PERFORM UNTIL UN-IX > UNIV-COUNT
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(UNIV-NAME (UN-IX)))
+                  = FUNCTION UPPER-CASE(FUNCTION TRIM(UNIV-SEARCH-TERM))
+                   MOVE 1 TO UNIV-MATCH-COUNT
+                   SET UM-IX TO 1
+                   MOVE UN-IX TO UM-ROW (UM-IX)
+                   MOVE "Y" TO FOUND-FLAG
+                   SET UN-IX TO UNIV-COUNT
+               ELSE
+                   IF FUNCTION SUBSTITUTE(FUNCTION UPPER-CASE(FUNCTION TRIM(UNIV-NAME (UN-IX))),
+                                          FUNCTION UPPER-CASE(FUNCTION TRIM(UNIV-SEARCH-TERM)), "")
+                        NOT = FUNCTION UPPER-CASE(FUNCTION TRIM(UNIV-NAME (UN-IX)))
+                        AND UNIV-MATCH-COUNT < 300
+                       ADD 1 TO UNIV-MATCH-COUNT
+                       SET UM-IX TO UNIV-MATCH-COUNT
+                       MOVE UN-IX TO UM-ROW (UM-IX)
+                   END-IF
+               END-IF
+               SET UN-IX UP BY 1
+           END-PERFORM
+       END-IF
+       EXIT.
+
+
+*> Major
+GET-MAJOR.
+       PERFORM UNTIL 1 = 0
+           MOVE "Enter Major:" TO MSG
+           PERFORM ECHO-DISPLAY
+           READ USER-IN
+               AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
            END-READ
            IF FUNCTION LENGTH(FUNCTION TRIM(USER-IN-REC)) = 0
                MOVE "Major is required." TO MSG
@@ -1217,6 +1994,7 @@ VIEW-PROFILE.
        IF FUNCTION LENGTH(FUNCTION TRIM(PROFILE-ABOUT)) > 0
            MOVE "About Me:" TO MSG
            PERFORM ECHO-DISPLAY
+           MOVE PROFILE-ABOUT TO LONG-TEXT-BUFFER
            PERFORM DISPLAY-LONG-TEXT
        END-IF
 
@@ -1350,15 +2128,29 @@ VIEW-PROFILE.
            END-IF
        END-IF
 
+       *> Display completed skills, if any
+       PERFORM LOAD-COMPLETED-SKILLS
+       IF COMPLETED-SKILLS-COUNT > 0
+           MOVE SPACES TO MSG
+           STRING "Skills Completed: " FUNCTION TRIM(COMPLETED-SKILLS-LIST)
+                  DELIMITED BY SIZE INTO MSG
+           END-STRING
+           PERFORM ECHO-DISPLAY
+       END-IF
+
        MOVE "--------------------" TO MSG
        PERFORM ECHO-DISPLAY
 
        EXIT PARAGRAPH.
 
-*> Helper routine to display long text with word wrapping
+*> Helper routine to display long free text with word wrapping. The
+*> caller loads the text to wrap into LONG-TEXT-BUFFER first - this
+*> keeps the routine reusable for profile "about me" text, job
+*> descriptions, and message bodies instead of dumping any of them
+*> through the single-line MSG buffer, which would silently truncate.
 DISPLAY-LONG-TEXT.
-       MOVE FUNCTION TRIM(PROFILE-ABOUT) TO PROFILE-ABOUT
-       MOVE FUNCTION LENGTH(FUNCTION TRIM(PROFILE-ABOUT)) TO LONG-TEXT-LEN
+       MOVE FUNCTION TRIM(LONG-TEXT-BUFFER) TO LONG-TEXT-BUFFER
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(LONG-TEXT-BUFFER)) TO LONG-TEXT-LEN
        MOVE 1 TO LONG-TEXT-POS
 
        PERFORM UNTIL LONG-TEXT-POS > LONG-TEXT-LEN
@@ -1373,7 +2165,7 @@ DISPLAY-LONG-TEXT.
            END-IF
 
            MOVE SPACES TO MSG
-           MOVE PROFILE-ABOUT (LONG-TEXT-POS:CHUNK-LEN) TO MSG
+           MOVE LONG-TEXT-BUFFER (LONG-TEXT-POS:CHUNK-LEN) TO MSG
            PERFORM ECHO-DISPLAY
 
            ADD CHUNK-LEN TO LONG-TEXT-POS
@@ -1383,20 +2175,20 @@ DISPLAY-LONG-TEXT.
 *> Adjust chunk length to avoid breaking words
 ADJUST-FOR-WORD-WRAP.
        *> If the character at the break point is a space, no adjustment needed
-       IF PROFILE-ABOUT (LONG-TEXT-POS + CHUNK-LEN - 1:1) = SPACE
+       IF LONG-TEXT-BUFFER (LONG-TEXT-POS + CHUNK-LEN - 1:1) = SPACE
            EXIT PARAGRAPH
        END-IF
 
        *> If the next character is a space, no adjustment needed
        IF LONG-TEXT-POS + CHUNK-LEN <= LONG-TEXT-LEN
-           IF PROFILE-ABOUT (LONG-TEXT-POS + CHUNK-LEN:1) = SPACE
+           IF LONG-TEXT-BUFFER (LONG-TEXT-POS + CHUNK-LEN:1) = SPACE
                EXIT PARAGRAPH
            END-IF
        END-IF
 
        *> Find the last space within the chunk to break at
        PERFORM VARYING I FROM CHUNK-LEN BY -1 UNTIL I < 1
-           IF PROFILE-ABOUT (LONG-TEXT-POS + I - 1:1) = SPACE
+           IF LONG-TEXT-BUFFER (LONG-TEXT-POS + I - 1:1) = SPACE
                MOVE I TO CHUNK-LEN
                EXIT PERFORM
            END-IF
@@ -1499,6 +2291,8 @@ LOAD-PROFILE.
 
 *> Preserve other users' profiles
 SAVE-PROFILE.
+       MOVE "N" TO PROFILE-SAVE-FAILED
+
        *> Load all existing profiles into memory
        PERFORM LOAD-ALL-PROFILES
 
@@ -1628,7 +2422,11 @@ UPDATE-CURRENT-PROFILE.
                ADD 1 TO STORED-PROFILE-COUNT
                SET SP-IX TO STORED-PROFILE-COUNT
            ELSE
-               *> No space to add new profile, exit
+               *> No space to add new profile - tell the user instead
+               *> of silently dropping their profile on the floor.
+               MOVE "Y" TO PROFILE-SAVE-FAILED
+               MOVE "Profile storage is full; unable to save your profile right now." TO MSG
+               PERFORM ECHO-DISPLAY
                EXIT PARAGRAPH
            END-IF
        END-IF
@@ -1781,8 +2579,7 @@ SKILLS-MENU.
            *> Handle skill choice
            EVALUATE SKILLS-SELECTION
                WHEN 1 THRU 5
-                   MOVE "This skill is under construction." TO MSG
-                   PERFORM ECHO-DISPLAY
+                   PERFORM LEARN-SKILL
                WHEN 6
                    MOVE "Returning to main menu..." TO MSG
                    PERFORM ECHO-DISPLAY
@@ -1797,81 +2594,319 @@ SKILLS-MENU.
     EXIT.
 
 
+*> Show the lesson content for the chosen skill and record completion
+*> in skills.dat (once per username/skill - repeat views don't
+*> duplicate the progress record).
+LEARN-SKILL.
+    EVALUATE SKILLS-SELECTION
+        WHEN 1
+            MOVE "Python" TO SKILL-CHOSEN-NAME
+            MOVE "--- Python Basics ---" TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "Python is an interpreted, dynamically typed language." TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "Key ideas: variables need no declared type, indentation" TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "defines blocks, and lists/dicts are the everyday data" TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "structures. Try writing a small script that loops over" TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "a list and prints each item." TO MSG
+            PERFORM ECHO-DISPLAY
+        WHEN 2
+            MOVE "Excel" TO SKILL-CHOSEN-NAME
+            MOVE "--- Excel Fundamentals ---" TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "Spreadsheets organize data into rows and columns." TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "Key ideas: SUM/AVERAGE for quick totals, VLOOKUP or" TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "INDEX/MATCH to pull data across sheets, and PivotTables" TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "to summarize large datasets without formulas." TO MSG
+            PERFORM ECHO-DISPLAY
+        WHEN 3
+            MOVE "Public Speaking" TO SKILL-CHOSEN-NAME
+            MOVE "--- Public Speaking ---" TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "A strong talk has one clear message, not ten." TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "Key ideas: open with why the audience should care," TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "pace yourself, and practice out loud - not just in" TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "your head - before presenting to a real audience." TO MSG
+            PERFORM ECHO-DISPLAY
+        WHEN 4
+            MOVE "Time Management" TO SKILL-CHOSEN-NAME
+            MOVE "--- Time Management ---" TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "Not all tasks deserve equal attention." TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "Key ideas: rank tasks by urgency and importance," TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "block dedicated time for deep work, and review your" TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "calendar weekly instead of reacting day to day." TO MSG
+            PERFORM ECHO-DISPLAY
+        WHEN 5
+            MOVE "Leadership" TO SKILL-CHOSEN-NAME
+            MOVE "--- Leadership ---" TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "Leadership is less about title and more about trust." TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "Key ideas: set clear expectations, give credit to the" TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "team, and address problems directly instead of letting" TO MSG
+            PERFORM ECHO-DISPLAY
+            MOVE "them fester." TO MSG
+            PERFORM ECHO-DISPLAY
+    END-EVALUATE
+
+    PERFORM CHECK-SKILL-ALREADY-DONE
+    IF SKILL-ALREADY-DONE = "Y"
+        MOVE SPACES TO MSG
+        STRING "You already completed " FUNCTION TRIM(SKILL-CHOSEN-NAME)
+               " on " FUNCTION TRIM(SKILL-DATE) "." DELIMITED BY SIZE INTO MSG
+        END-STRING
+        PERFORM ECHO-DISPLAY
+    ELSE
+        PERFORM GET-TODAY-DATE
+        MOVE TODAY-DATE TO SKILL-DATE
+        OPEN EXTEND SKILLS-PROGRESS
+        IF SKILLS-PROGRESS-STATUS = "05" OR SKILLS-PROGRESS-STATUS = "35"
+            CLOSE SKILLS-PROGRESS
+            OPEN OUTPUT SKILLS-PROGRESS
+        END-IF
+        MOVE SPACES TO SKILL-REC
+        STRING FUNCTION TRIM(CURRENT-USER) "|" SKILLS-SELECTION "|"
+               FUNCTION TRIM(SKILL-CHOSEN-NAME) "|" FUNCTION TRIM(SKILL-DATE)
+               DELIMITED BY SIZE INTO SKILL-REC
+        END-STRING
+        WRITE SKILL-REC
+        CLOSE SKILLS-PROGRESS
+        MOVE SPACES TO MSG
+        STRING "Marked " FUNCTION TRIM(SKILL-CHOSEN-NAME) " as completed."
+               DELIMITED BY SIZE INTO MSG
+        END-STRING
+        PERFORM ECHO-DISPLAY
+    END-IF
+    EXIT.
+
+
+*> Has CURRENT-USER already completed the skill named in
+*> SKILL-CHOSEN-NAME? Result in SKILL-ALREADY-DONE / SKILL-DATE.
+CHECK-SKILL-ALREADY-DONE.
+    MOVE "N" TO SKILL-ALREADY-DONE
+    OPEN INPUT SKILLS-PROGRESS
+    IF SKILLS-PROGRESS-STATUS = "00"
+        PERFORM UNTIL 1 = 0
+            READ SKILLS-PROGRESS
+                AT END EXIT PERFORM
+            END-READ
+            UNSTRING SKILL-REC DELIMITED BY "|"
+                INTO SKILL-PROG-USER SKILL-PROG-ID
+                     SKILL-PROG-NAME SKILL-PROG-DATE
+            END-UNSTRING
+            IF FUNCTION UPPER-CASE(FUNCTION TRIM(SKILL-PROG-USER))
+                 = FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
+               AND FUNCTION UPPER-CASE(FUNCTION TRIM(SKILL-PROG-NAME))
+                 = FUNCTION UPPER-CASE(FUNCTION TRIM(SKILL-CHOSEN-NAME))
+                MOVE "Y" TO SKILL-ALREADY-DONE
+                MOVE FUNCTION TRIM(SKILL-PROG-DATE) TO SKILL-DATE
+                EXIT PERFORM
+            END-IF
+        END-PERFORM
+        CLOSE SKILLS-PROGRESS
+    END-IF
+    EXIT.
+
+
+*> Build a comma-separated list of skills CURRENT-USER has completed,
+*> for display from VIEW-PROFILE. Result in COMPLETED-SKILLS-LIST /
+*> COMPLETED-SKILLS-COUNT.
+LOAD-COMPLETED-SKILLS.
+    MOVE 0 TO COMPLETED-SKILLS-COUNT
+    MOVE SPACES TO COMPLETED-SKILLS-LIST
+    OPEN INPUT SKILLS-PROGRESS
+    IF SKILLS-PROGRESS-STATUS = "00"
+        PERFORM UNTIL 1 = 0
+            READ SKILLS-PROGRESS
+                AT END EXIT PERFORM
+            END-READ
+            UNSTRING SKILL-REC DELIMITED BY "|"
+                INTO SKILL-PROG-USER SKILL-PROG-ID
+                     SKILL-PROG-NAME SKILL-PROG-DATE
+            END-UNSTRING
+            IF FUNCTION UPPER-CASE(FUNCTION TRIM(SKILL-PROG-USER))
+                 = FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
+                IF COMPLETED-SKILLS-COUNT > 0
+                    STRING FUNCTION TRIM(COMPLETED-SKILLS-LIST) ", "
+                           FUNCTION TRIM(SKILL-PROG-NAME)
+                           DELIMITED BY SIZE INTO COMPLETED-SKILLS-LIST
+                    END-STRING
+                ELSE
+                    MOVE FUNCTION TRIM(SKILL-PROG-NAME) TO COMPLETED-SKILLS-LIST
+                END-IF
+                ADD 1 TO COMPLETED-SKILLS-COUNT
+            END-IF
+        END-PERFORM
+        CLOSE SKILLS-PROGRESS
+    END-IF
+    EXIT.
+
+
 *> =========================
 *> Search & View Other Users
 *> Stories 3–6 and 7
 *> =========================
+*> Multi-criteria search: any of First Name, Last Name, University, or
+*> Major may be left blank; each non-blank field is matched as a
+*> case-insensitive partial (substring) match. All provided criteria
+*> must match. Results are shown as a numbered list to pick from.
 FIND-SOMEONE-YOU-KNOW.
        MOVE "--- Find Someone You Know ---" TO MSG
        PERFORM ECHO-DISPLAY
+       MOVE "Enter any of the following to search (leave blank to skip):" TO MSG
+       PERFORM ECHO-DISPLAY
 
-       *> Prompt for First Name (required)
-       PERFORM UNTIL 1 = 0
-           MOVE "Enter First Name to search:" TO MSG
-           PERFORM ECHO-DISPLAY
-           READ USER-IN
-               AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
-           END-READ
-           IF FUNCTION LENGTH(FUNCTION TRIM(USER-IN-REC)) = 0
-               MOVE "First Name is required." TO MSG
-               PERFORM ECHO-DISPLAY
-           ELSE
-               MOVE FUNCTION TRIM(USER-IN-REC) TO SRCH-FIRSTNAME
-               EXIT PERFORM
-           END-IF
-       END-PERFORM
-       IF EOF-FLAG = "Y" EXIT PARAGRAPH END-IF
+       MOVE "First Name:" TO MSG
+       PERFORM ECHO-DISPLAY
+       READ USER-IN
+           AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
+       END-READ
+       MOVE FUNCTION TRIM(USER-IN-REC) TO SRCH-FIRSTNAME
 
-       *> Prompt for Last Name (required)
-       PERFORM UNTIL 1 = 0
-           MOVE "Enter Last Name to search:" TO MSG
+       MOVE "Last Name:" TO MSG
+       PERFORM ECHO-DISPLAY
+       READ USER-IN
+           AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
+       END-READ
+       MOVE FUNCTION TRIM(USER-IN-REC) TO SRCH-LASTNAME
+
+       MOVE "University:" TO MSG
+       PERFORM ECHO-DISPLAY
+       READ USER-IN
+           AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
+       END-READ
+       MOVE FUNCTION TRIM(USER-IN-REC) TO SRCH-UNIVERSITY
+
+       MOVE "Major:" TO MSG
+       PERFORM ECHO-DISPLAY
+       READ USER-IN
+           AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
+       END-READ
+       MOVE FUNCTION TRIM(USER-IN-REC) TO SRCH-MAJOR
+
+       IF FUNCTION LENGTH(FUNCTION TRIM(SRCH-FIRSTNAME)) = 0
+          AND FUNCTION LENGTH(FUNCTION TRIM(SRCH-LASTNAME)) = 0
+          AND FUNCTION LENGTH(FUNCTION TRIM(SRCH-UNIVERSITY)) = 0
+          AND FUNCTION LENGTH(FUNCTION TRIM(SRCH-MAJOR)) = 0
+           MOVE "Please enter at least one search criterion." TO MSG
            PERFORM ECHO-DISPLAY
-           READ USER-IN
-               AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
-           END-READ
-           IF FUNCTION LENGTH(FUNCTION TRIM(USER-IN-REC)) = 0
-               MOVE "Last Name is required." TO MSG
-               PERFORM ECHO-DISPLAY
-           ELSE
-               MOVE FUNCTION TRIM(USER-IN-REC) TO SRCH-LASTNAME
-               EXIT PERFORM
-           END-IF
-       END-PERFORM
-       IF EOF-FLAG = "Y" EXIT PARAGRAPH END-IF
+           EXIT PARAGRAPH
+       END-IF
 
-       *> Load all profiles and search for exact full-name match (case-insensitive)
        PERFORM LOAD-ALL-PROFILES
 
-       MOVE "N" TO FOUND-FLAG
+       MOVE 0 TO SEARCH-MATCH-COUNT
        IF STORED-PROFILE-COUNT > 0
            SET SP-IX TO 1
-           PERFORM UNTIL SP-IX > STORED-PROFILE-COUNT
-               IF FUNCTION UPPER-CASE(FUNCTION TRIM(SP-FIRSTNAME (SP-IX)))
-                    = FUNCTION UPPER-CASE(FUNCTION TRIM(SRCH-FIRSTNAME))
-                AND FUNCTION UPPER-CASE(FUNCTION TRIM(SP-LASTNAME (SP-IX)))
-                    = FUNCTION UPPER-CASE(FUNCTION TRIM(SRCH-LASTNAME))
-                   MOVE "Y" TO FOUND-FLAG
-                   EXIT PERFORM
-               ELSE
-                   SET SP-IX UP BY 1
+           PERFORM STORED-PROFILE-COUNT TIMES
+               PERFORM CHECK-PROFILE-MATCHES-SEARCH
+               IF SEARCH-IS-MATCH = "Y" AND SEARCH-MATCH-COUNT < 500
+                   ADD 1 TO SEARCH-MATCH-COUNT
+                   SET SM-IX TO SEARCH-MATCH-COUNT
+                   MOVE SP-IX TO SM-ROW (SM-IX)
                END-IF
+               SET SP-IX UP BY 1
            END-PERFORM
        END-IF
 
-       IF FOUND-FLAG = "Y"
-           *> Display the matched user's full profile
-           PERFORM VIEW-OTHER-PROFILE
-       ELSE
-           MOVE SPACES TO MSG
-           STRING "No user named " FUNCTION TRIM(SRCH-FIRSTNAME) " "
-                  FUNCTION TRIM(SRCH-LASTNAME) " was found."
-                  DELIMITED BY SIZE INTO MSG
-           END-STRING
-           PERFORM ECHO-DISPLAY
-       END-IF
+       EVALUATE SEARCH-MATCH-COUNT
+           WHEN 0
+               MOVE "No matching users were found." TO MSG
+               PERFORM ECHO-DISPLAY
+           WHEN 1
+               SET SM-IX TO 1
+               SET SP-IX TO SM-ROW (SM-IX)
+               PERFORM VIEW-OTHER-PROFILE
+           WHEN OTHER
+               MOVE "Multiple users match. Please choose one:" TO MSG
+               PERFORM ECHO-DISPLAY
+               SET SM-IX TO 1
+               PERFORM SEARCH-MATCH-COUNT TIMES
+                   SET SP-IX TO SM-ROW (SM-IX)
+                   MOVE SPACES TO MSG
+                   MOVE SM-IX TO SEARCH-PICK
+                   STRING SEARCH-PICK ". " FUNCTION TRIM(SP-FIRSTNAME (SP-IX)) " "
+                          FUNCTION TRIM(SP-LASTNAME (SP-IX)) " - "
+                          FUNCTION TRIM(SP-UNIVERSITY (SP-IX))
+                          DELIMITED BY SIZE INTO MSG
+                   END-STRING
+                   PERFORM ECHO-DISPLAY
+                   SET SM-IX UP BY 1
+               END-PERFORM
+               MOVE "Enter the number of the profile to view (blank to cancel):" TO MSG
+               PERFORM ECHO-DISPLAY
+               READ USER-IN
+                   AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
+               END-READ
+               IF FUNCTION LENGTH(FUNCTION TRIM(USER-IN-REC)) > 0
+                   IF FUNCTION TEST-NUMVAL(USER-IN-REC) = 0
+                       MOVE FUNCTION NUMVAL(USER-IN-REC) TO SEARCH-PICK
+                       IF SEARCH-PICK >= 1 AND SEARCH-PICK <= SEARCH-MATCH-COUNT
+                           SET SM-IX TO SEARCH-PICK
+                           SET SP-IX TO SM-ROW (SM-IX)
+                           PERFORM VIEW-OTHER-PROFILE
+                       ELSE
+                           MOVE "Invalid selection." TO MSG
+                           PERFORM ECHO-DISPLAY
+                       END-IF
+                   ELSE
+                       MOVE "Invalid selection." TO MSG
+                       PERFORM ECHO-DISPLAY
+                   END-IF
+               END-IF
+       END-EVALUATE
        EXIT PARAGRAPH.
 
 
+*> Does STORED-PROFILE (SP-IX) satisfy every non-blank search field?
+*> Result in SEARCH-IS-MATCH.
+CHECK-PROFILE-MATCHES-SEARCH.
+       MOVE "Y" TO SEARCH-IS-MATCH
+       IF FUNCTION LENGTH(FUNCTION TRIM(SRCH-FIRSTNAME)) > 0
+           IF FUNCTION SUBSTITUTE(FUNCTION UPPER-CASE(FUNCTION TRIM(SP-FIRSTNAME (SP-IX))),
+                                  FUNCTION UPPER-CASE(FUNCTION TRIM(SRCH-FIRSTNAME)), "")
+              = FUNCTION UPPER-CASE(FUNCTION TRIM(SP-FIRSTNAME (SP-IX)))
+               MOVE "N" TO SEARCH-IS-MATCH
+           END-IF
+       END-IF
+       IF FUNCTION LENGTH(FUNCTION TRIM(SRCH-LASTNAME)) > 0
+           IF FUNCTION SUBSTITUTE(FUNCTION UPPER-CASE(FUNCTION TRIM(SP-LASTNAME (SP-IX))),
+                                  FUNCTION UPPER-CASE(FUNCTION TRIM(SRCH-LASTNAME)), "")
+              = FUNCTION UPPER-CASE(FUNCTION TRIM(SP-LASTNAME (SP-IX)))
+               MOVE "N" TO SEARCH-IS-MATCH
+           END-IF
+       END-IF
+       IF FUNCTION LENGTH(FUNCTION TRIM(SRCH-UNIVERSITY)) > 0
+           IF FUNCTION SUBSTITUTE(FUNCTION UPPER-CASE(FUNCTION TRIM(SP-UNIVERSITY (SP-IX))),
+                                  FUNCTION UPPER-CASE(FUNCTION TRIM(SRCH-UNIVERSITY)), "")
+              = FUNCTION UPPER-CASE(FUNCTION TRIM(SP-UNIVERSITY (SP-IX)))
+               MOVE "N" TO SEARCH-IS-MATCH
+           END-IF
+       END-IF
+       IF FUNCTION LENGTH(FUNCTION TRIM(SRCH-MAJOR)) > 0
+           IF FUNCTION SUBSTITUTE(FUNCTION UPPER-CASE(FUNCTION TRIM(SP-MAJOR (SP-IX))),
+                                  FUNCTION UPPER-CASE(FUNCTION TRIM(SRCH-MAJOR)), "")
+              = FUNCTION UPPER-CASE(FUNCTION TRIM(SP-MAJOR (SP-IX)))
+               MOVE "N" TO SEARCH-IS-MATCH
+           END-IF
+       END-IF
+       EXIT.
+
+
 *> Display profile for SP-IX entry in easy-to-read format (Stories 2,4,5)
 VIEW-OTHER-PROFILE.
        MOVE SPACES TO MSG
@@ -2110,10 +3145,12 @@ LOAD-ALL-REQUESTS.
                   SET R-IX TO REQUESTS-COUNT
                   UNSTRING REQ-REC DELIMITED BY "|"
                       INTO R-SENDER (R-IX) R-RECEIVER (R-IX) R-STATUS (R-IX)
+                           R-DATE (R-IX)
                   END-UNSTRING
                   MOVE FUNCTION TRIM(R-SENDER (R-IX))   TO R-SENDER (R-IX)
                   MOVE FUNCTION TRIM(R-RECEIVER (R-IX)) TO R-RECEIVER (R-IX)
                   MOVE FUNCTION TRIM(R-STATUS (R-IX))   TO R-STATUS (R-IX)
+                  MOVE FUNCTION TRIM(R-DATE (R-IX))     TO R-DATE (R-IX)
            END-IF
            END-PERFORM
            CLOSE REQUESTS
@@ -2128,7 +3165,8 @@ SAVE-ALL-REQUESTS.
            STRING
                FUNCTION TRIM(R-SENDER (R-IX)) "|"
                FUNCTION TRIM(R-RECEIVER (R-IX)) "|"
-               FUNCTION TRIM(R-STATUS (R-IX))
+               FUNCTION TRIM(R-STATUS (R-IX)) "|"
+               FUNCTION TRIM(R-DATE (R-IX))
                DELIMITED BY SIZE
                INTO REQ-REC
                END-STRING
@@ -2150,20 +3188,28 @@ GET-OTHER-USER.
     END-IF
     EXIT.
 
-*> Case-insensitive existence check for an arbitrary username in USER-TABLE
+*> Case-insensitive existence check for an arbitrary username against
+*> accounts.dat. On a match, FOUND-ACC-USERNAME/FOUND-ACC-PASSWORD-HASH
+*> carry back the stored record for callers that need it (e.g. login).
 EXISTS-USER-BY-NAME.
     MOVE "N" TO FOUND-FLAG
-    IF ACCOUNT-COUNT > 0
-        SET U-IX TO 1
-        PERFORM UNTIL U-IX > ACCOUNT-COUNT
+    MOVE SPACES TO FOUND-ACC-USERNAME
+    MOVE 0 TO FOUND-ACC-PASSWORD-HASH
+    OPEN INPUT ACCOUNTS
+    IF ACC-STATUS = "00"
+        PERFORM UNTIL 1 = 0
+            READ ACCOUNTS NEXT RECORD
+                AT END EXIT PERFORM
+            END-READ
             IF FUNCTION UPPER-CASE(FUNCTION TRIM(CHECK-USER))
-               = FUNCTION UPPER-CASE(FUNCTION TRIM(T-USERNAME (U-IX)))
+               = FUNCTION UPPER-CASE(FUNCTION TRIM(ACC-USERNAME))
                 MOVE "Y" TO FOUND-FLAG
+                MOVE ACC-USERNAME TO FOUND-ACC-USERNAME
+                MOVE ACC-PASSWORD-HASH TO FOUND-ACC-PASSWORD-HASH
                 EXIT PERFORM
-            ELSE
-                SET U-IX UP BY 1
             END-IF
         END-PERFORM
+        CLOSE ACCOUNTS
     END-IF
     EXIT.
 
@@ -2269,6 +3315,8 @@ SEND-FRIEND-REQUEST.
         MOVE FUNCTION TRIM(CURRENT-USER) TO R-SENDER   (R-IX)
         MOVE FUNCTION TRIM(TARGET-USER)  TO R-RECEIVER (R-IX)
         MOVE "PENDING"                   TO R-STATUS   (R-IX)
+        PERFORM GET-TODAY-DATE
+        MOVE TODAY-DATE                  TO R-DATE     (R-IX)
         PERFORM SAVE-ALL-REQUESTS
         MOVE "Friend request sent."      TO MSG
         PERFORM ECHO-DISPLAY
@@ -2279,6 +3327,488 @@ SEND-FRIEND-REQUEST.
     EXIT PARAGRAPH.
 
 
+*> ===== Job Board (jobs.dat / jobapps.dat) =====
+JOB-BOARD-MENU.
+    MOVE 0 TO JOB-MENU-CHOICE
+    PERFORM UNTIL JOB-MENU-CHOICE = 4 OR EOF-FLAG = "Y"
+        MOVE " " TO MSG
+        PERFORM ECHO-DISPLAY
+        MOVE "--- Job Board ---" TO MSG
+        PERFORM ECHO-DISPLAY
+        MOVE "  1) Post a job" TO MSG
+        PERFORM ECHO-DISPLAY
+        MOVE "  2) Search for a job" TO MSG
+        PERFORM ECHO-DISPLAY
+        MOVE "  3) View my applications" TO MSG
+        PERFORM ECHO-DISPLAY
+        MOVE "  4) Go Back" TO MSG
+        PERFORM ECHO-DISPLAY
+        MOVE "Enter your choice:" TO MSG
+        PERFORM ECHO-DISPLAY
+
+        READ USER-IN
+            AT END MOVE "Y" TO EOF-FLAG
+        END-READ
+        IF EOF-FLAG = "Y" EXIT PERFORM END-IF
+
+        IF FUNCTION LENGTH(FUNCTION TRIM(USER-IN-REC)) = 0
+            CONTINUE
+        ELSE
+            IF FUNCTION TEST-NUMVAL(USER-IN-REC) = 0
+                MOVE FUNCTION NUMVAL(USER-IN-REC) TO JOB-MENU-CHOICE
+            ELSE
+                MOVE 999 TO JOB-MENU-CHOICE
+            END-IF
+
+            EVALUATE JOB-MENU-CHOICE
+                WHEN 1
+                    PERFORM POST-JOB
+                WHEN 2
+                    PERFORM SEARCH-JOBS
+                WHEN 3
+                    PERFORM VIEW-MY-APPLICATIONS
+                WHEN 4
+                    MOVE "Returning to main menu..." TO MSG
+                    PERFORM ECHO-DISPLAY
+                WHEN OTHER
+                    MOVE "Invalid choice, please try again." TO MSG
+                    PERFORM ECHO-DISPLAY
+            END-EVALUATE
+        END-IF
+    END-PERFORM
+    EXIT.
+
+
+*> Employer posts a new opening. Postings are appended to jobs.dat and
+*> assigned the next sequential job id.
+POST-JOB.
+    PERFORM LOAD-ALL-JOBS
+
+    IF JOB-COUNT >= MAX-JOBS
+        MOVE "Job board is full; posting cancelled." TO MSG
+        PERFORM ECHO-DISPLAY
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Job Title:" TO MSG
+    PERFORM ECHO-DISPLAY
+    READ USER-IN
+        AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
+    END-READ
+    IF FUNCTION LENGTH(FUNCTION TRIM(USER-IN-REC)) = 0
+        MOVE "Job title is required; posting cancelled." TO MSG
+        PERFORM ECHO-DISPLAY
+        EXIT PARAGRAPH
+    END-IF
+    *> Strip "|" from every free-text field - jobs.dat is pipe-delimited
+    *> and an embedded "|" would misalign the fields on the next read.
+    MOVE FUNCTION SUBSTITUTE(FUNCTION TRIM(USER-IN-REC), "|", " ")
+         TO J-TITLE (JOB-COUNT + 1)
+
+    MOVE "Company:" TO MSG
+    PERFORM ECHO-DISPLAY
+    READ USER-IN
+        AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
+    END-READ
+    MOVE FUNCTION SUBSTITUTE(FUNCTION TRIM(USER-IN-REC), "|", " ")
+         TO J-COMPANY (JOB-COUNT + 1)
+
+    MOVE "Location:" TO MSG
+    PERFORM ECHO-DISPLAY
+    READ USER-IN
+        AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
+    END-READ
+    MOVE FUNCTION SUBSTITUTE(FUNCTION TRIM(USER-IN-REC), "|", " ")
+         TO J-LOCATION (JOB-COUNT + 1)
+
+    MOVE "Description:" TO MSG
+    PERFORM ECHO-DISPLAY
+    READ USER-IN
+        AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
+    END-READ
+    MOVE FUNCTION SUBSTITUTE(FUNCTION TRIM(USER-IN-REC), "|", " ")
+         TO J-DESC (JOB-COUNT + 1)
+
+    ADD 1 TO NEXT-JOB-ID
+    ADD 1 TO JOB-COUNT
+    SET J-IX TO JOB-COUNT
+    MOVE NEXT-JOB-ID TO J-ID (J-IX)
+    MOVE CURRENT-USER TO J-POSTED-BY (J-IX)
+    PERFORM SAVE-ALL-JOBS
+    MOVE "Job posted." TO MSG
+    PERFORM ECHO-DISPLAY
+    EXIT PARAGRAPH.
+
+
+*> Search postings by title/company/location keyword (blank = all)
+*> and let the user apply to one from the numbered results.
+SEARCH-JOBS.
+    PERFORM LOAD-ALL-JOBS
+
+    IF JOB-COUNT = 0
+        MOVE "There are no job postings yet." TO MSG
+        PERFORM ECHO-DISPLAY
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Search keyword (title/company/location, blank for all):" TO MSG
+    PERFORM ECHO-DISPLAY
+    READ USER-IN
+        AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
+    END-READ
+    MOVE FUNCTION TRIM(USER-IN-REC) TO JOB-SEARCH-TERM
+
+    MOVE 0 TO JOB-MATCH-COUNT
+    SET J-IX TO 1
+    PERFORM JOB-COUNT TIMES
+        IF FUNCTION LENGTH(FUNCTION TRIM(JOB-SEARCH-TERM)) = 0
+            IF JOB-MATCH-COUNT < 200
+                ADD 1 TO JOB-MATCH-COUNT
+                SET JM-IX TO JOB-MATCH-COUNT
+                MOVE J-IX TO JM-ROW (JM-IX)
+            END-IF
+        ELSE
+            IF ( FUNCTION SUBSTITUTE(FUNCTION UPPER-CASE(FUNCTION TRIM(J-TITLE (J-IX))),
+                                     FUNCTION UPPER-CASE(FUNCTION TRIM(JOB-SEARCH-TERM)), "")
+                 NOT = FUNCTION UPPER-CASE(FUNCTION TRIM(J-TITLE (J-IX)))
+              OR FUNCTION SUBSTITUTE(FUNCTION UPPER-CASE(FUNCTION TRIM(J-COMPANY (J-IX))),
+                                     FUNCTION UPPER-CASE(FUNCTION TRIM(JOB-SEARCH-TERM)), "")
+                 NOT = FUNCTION UPPER-CASE(FUNCTION TRIM(J-COMPANY (J-IX)))
+              OR FUNCTION SUBSTITUTE(FUNCTION UPPER-CASE(FUNCTION TRIM(J-LOCATION (J-IX))),
+                                     FUNCTION UPPER-CASE(FUNCTION TRIM(JOB-SEARCH-TERM)), "")
+                 NOT = FUNCTION UPPER-CASE(FUNCTION TRIM(J-LOCATION (J-IX))) )
+               AND JOB-MATCH-COUNT < 200
+                ADD 1 TO JOB-MATCH-COUNT
+                SET JM-IX TO JOB-MATCH-COUNT
+                MOVE J-IX TO JM-ROW (JM-IX)
+            END-IF
+        END-IF
+        SET J-IX UP BY 1
+    END-PERFORM
+
+    IF JOB-MATCH-COUNT = 0
+        MOVE "No jobs matched your search." TO MSG
+        PERFORM ECHO-DISPLAY
+        EXIT PARAGRAPH
+    END-IF
+
+    SET JM-IX TO 1
+    PERFORM JOB-MATCH-COUNT TIMES
+        SET J-IX TO JM-ROW (JM-IX)
+        MOVE JM-IX TO JOB-PICK
+        MOVE SPACES TO MSG
+        STRING JOB-PICK ". " FUNCTION TRIM(J-TITLE (J-IX)) " @ "
+               FUNCTION TRIM(J-COMPANY (J-IX)) " (" FUNCTION TRIM(J-LOCATION (J-IX)) ")"
+               DELIMITED BY SIZE INTO MSG
+        END-STRING
+        PERFORM ECHO-DISPLAY
+        SET JM-IX UP BY 1
+    END-PERFORM
+
+    MOVE "Enter a number to view/apply, or blank to go back:" TO MSG
+    PERFORM ECHO-DISPLAY
+    READ USER-IN
+        AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
+    END-READ
+    IF FUNCTION LENGTH(FUNCTION TRIM(USER-IN-REC)) = 0
+        EXIT PARAGRAPH
+    END-IF
+    IF FUNCTION TEST-NUMVAL(USER-IN-REC) NOT = 0
+        MOVE "Invalid selection." TO MSG
+        PERFORM ECHO-DISPLAY
+        EXIT PARAGRAPH
+    END-IF
+    MOVE FUNCTION NUMVAL(USER-IN-REC) TO JOB-PICK
+    IF JOB-PICK < 1 OR JOB-PICK > JOB-MATCH-COUNT
+        MOVE "Invalid selection." TO MSG
+        PERFORM ECHO-DISPLAY
+        EXIT PARAGRAPH
+    END-IF
+    SET JM-IX TO JOB-PICK
+    SET J-IX TO JM-ROW (JM-IX)
+
+    MOVE SPACES TO MSG
+    STRING "Title: " FUNCTION TRIM(J-TITLE (J-IX)) DELIMITED BY SIZE INTO MSG
+    END-STRING
+    PERFORM ECHO-DISPLAY
+    MOVE SPACES TO MSG
+    STRING "Company: " FUNCTION TRIM(J-COMPANY (J-IX)) DELIMITED BY SIZE INTO MSG
+    END-STRING
+    PERFORM ECHO-DISPLAY
+    MOVE SPACES TO MSG
+    STRING "Location: " FUNCTION TRIM(J-LOCATION (J-IX)) DELIMITED BY SIZE INTO MSG
+    END-STRING
+    PERFORM ECHO-DISPLAY
+    MOVE "Description:" TO MSG
+    PERFORM ECHO-DISPLAY
+    MOVE J-DESC (J-IX) TO LONG-TEXT-BUFFER
+    PERFORM DISPLAY-LONG-TEXT
+
+    MOVE "Apply to this job? (Y/N):" TO MSG
+    PERFORM ECHO-DISPLAY
+    READ USER-IN
+        AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
+    END-READ
+    IF FUNCTION UPPER-CASE(FUNCTION TRIM(USER-IN-REC)) = "Y"
+        PERFORM GET-TODAY-DATE
+        MOVE TODAY-DATE TO JOB-APP-DATE
+        OPEN EXTEND JOB-APPLICATIONS
+        IF JOB-APPS-STATUS = "05" OR JOB-APPS-STATUS = "35"
+            CLOSE JOB-APPLICATIONS
+            OPEN OUTPUT JOB-APPLICATIONS
+        END-IF
+        MOVE SPACES TO JOB-APP-REC
+        STRING J-ID (J-IX) "|" FUNCTION TRIM(CURRENT-USER) "|"
+               FUNCTION TRIM(JOB-APP-DATE) DELIMITED BY SIZE INTO JOB-APP-REC
+        END-STRING
+        WRITE JOB-APP-REC
+        CLOSE JOB-APPLICATIONS
+        MOVE "Application submitted." TO MSG
+        PERFORM ECHO-DISPLAY
+    END-IF
+    EXIT PARAGRAPH.
+
+
+*> List CURRENT-USER's own job applications with the posting's title.
+VIEW-MY-APPLICATIONS.
+    PERFORM LOAD-ALL-JOBS
+    MOVE 0 TO JOB-APP-DISPLAY-COUNT
+    OPEN INPUT JOB-APPLICATIONS
+    IF JOB-APPS-STATUS = "00"
+        PERFORM UNTIL 1 = 0
+            READ JOB-APPLICATIONS
+                AT END EXIT PERFORM
+            END-READ
+            UNSTRING JOB-APP-REC DELIMITED BY "|"
+                INTO JOB-APP-JOBID JOB-APP-USER JOB-APP-DATE
+            END-UNSTRING
+            IF FUNCTION UPPER-CASE(FUNCTION TRIM(JOB-APP-USER))
+                 = FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
+                ADD 1 TO JOB-APP-DISPLAY-COUNT
+                MOVE 0 TO JOB-APP-JOBID-NUM
+                MOVE JOB-APP-JOBID TO JOB-APP-JOBID-NUM
+                MOVE "N" TO FOUND-FLAG
+                SET J-IX TO 1
+                PERFORM UNTIL J-IX > JOB-COUNT OR FOUND-FLAG = "Y"
+                    IF J-ID (J-IX) = JOB-APP-JOBID-NUM
+                        MOVE "Y" TO FOUND-FLAG
+                    ELSE
+                        SET J-IX UP BY 1
+                    END-IF
+                END-PERFORM
+                MOVE SPACES TO MSG
+                IF FOUND-FLAG = "Y"
+                    STRING "Applied " FUNCTION TRIM(JOB-APP-DATE) " to "
+                           FUNCTION TRIM(J-TITLE (J-IX)) " @ "
+                           FUNCTION TRIM(J-COMPANY (J-IX))
+                           DELIMITED BY SIZE INTO MSG
+                ELSE
+                    STRING "Applied " FUNCTION TRIM(JOB-APP-DATE)
+                           " to a posting that has since been removed."
+                           DELIMITED BY SIZE INTO MSG
+                END-IF
+                PERFORM ECHO-DISPLAY
+            END-IF
+        END-PERFORM
+        CLOSE JOB-APPLICATIONS
+    END-IF
+    IF JOB-APP-DISPLAY-COUNT = 0
+        MOVE "You have not applied to any jobs yet." TO MSG
+        PERFORM ECHO-DISPLAY
+    END-IF
+    EXIT.
+
+
+*> Load every posting in jobs.dat into JOB-TABLE
+LOAD-ALL-JOBS.
+    MOVE 0 TO JOB-COUNT
+    MOVE 0 TO NEXT-JOB-ID
+    OPEN INPUT JOBS
+    IF JOBS-STATUS = "00"
+        PERFORM UNTIL 1 = 0
+            READ JOBS
+                AT END EXIT PERFORM
+            END-READ
+            IF JOB-COUNT < MAX-JOBS
+                ADD 1 TO JOB-COUNT
+                SET J-IX TO JOB-COUNT
+                UNSTRING JOB-REC DELIMITED BY "|"
+                    INTO J-ID (J-IX) J-TITLE (J-IX) J-COMPANY (J-IX)
+                         J-LOCATION (J-IX) J-DESC (J-IX) J-POSTED-BY (J-IX)
+                END-UNSTRING
+                IF J-ID (J-IX) > NEXT-JOB-ID
+                    MOVE J-ID (J-IX) TO NEXT-JOB-ID
+                END-IF
+            END-IF
+        END-PERFORM
+        CLOSE JOBS
+    END-IF
+    EXIT.
+
+
+*> Rewrite jobs.dat from JOB-TABLE (same load-all/rewrite-all idiom
+*> used for profiles/connections/requests)
+SAVE-ALL-JOBS.
+    OPEN OUTPUT JOBS
+    IF JOB-COUNT > 0
+        SET J-IX TO 1
+        PERFORM JOB-COUNT TIMES
+            MOVE SPACES TO JOB-REC
+            STRING J-ID (J-IX) "|" FUNCTION TRIM(J-TITLE (J-IX)) "|"
+                   FUNCTION TRIM(J-COMPANY (J-IX)) "|"
+                   FUNCTION TRIM(J-LOCATION (J-IX)) "|"
+                   FUNCTION TRIM(J-DESC (J-IX)) "|"
+                   FUNCTION TRIM(J-POSTED-BY (J-IX))
+                   DELIMITED BY SIZE INTO JOB-REC
+            END-STRING
+            WRITE JOB-REC
+            SET J-IX UP BY 1
+        END-PERFORM
+    END-IF
+    CLOSE JOBS
+    EXIT.
+
+
+*> ===== Direct Messaging (messages.dat) =====
+MESSAGES-MENU.
+    MOVE 0 TO MSG-MENU-CHOICE
+    PERFORM UNTIL MSG-MENU-CHOICE = 3 OR EOF-FLAG = "Y"
+        MOVE " " TO MSG
+        PERFORM ECHO-DISPLAY
+        MOVE "--- Messages ---" TO MSG
+        PERFORM ECHO-DISPLAY
+        MOVE "  1) View my inbox" TO MSG
+        PERFORM ECHO-DISPLAY
+        MOVE "  2) Send a message" TO MSG
+        PERFORM ECHO-DISPLAY
+        MOVE "  3) Go Back" TO MSG
+        PERFORM ECHO-DISPLAY
+        MOVE "Enter your choice:" TO MSG
+        PERFORM ECHO-DISPLAY
+
+        READ USER-IN
+            AT END MOVE "Y" TO EOF-FLAG
+        END-READ
+        IF EOF-FLAG = "Y" EXIT PERFORM END-IF
+
+        IF FUNCTION LENGTH(FUNCTION TRIM(USER-IN-REC)) = 0
+            CONTINUE
+        ELSE
+            IF FUNCTION TEST-NUMVAL(USER-IN-REC) = 0
+                MOVE FUNCTION NUMVAL(USER-IN-REC) TO MSG-MENU-CHOICE
+            ELSE
+                MOVE 999 TO MSG-MENU-CHOICE
+            END-IF
+
+            EVALUATE MSG-MENU-CHOICE
+                WHEN 1
+                    PERFORM VIEW-MY-INBOX
+                WHEN 2
+                    PERFORM SEND-MESSAGE
+                WHEN 3
+                    MOVE "Returning to main menu..." TO MSG
+                    PERFORM ECHO-DISPLAY
+                WHEN OTHER
+                    MOVE "Invalid choice, please try again." TO MSG
+                    PERFORM ECHO-DISPLAY
+            END-EVALUATE
+        END-IF
+    END-PERFORM
+    EXIT.
+
+
+*> Messaging is restricted to established connections, same as the
+*> friend-request/connections rules elsewhere in this system.
+SEND-MESSAGE.
+    PERFORM LOAD-ALL-CONNECTIONS
+
+    MOVE "Send message to (username):" TO MSG
+    PERFORM ECHO-DISPLAY
+    READ USER-IN
+        AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
+    END-READ
+    IF FUNCTION LENGTH(FUNCTION TRIM(USER-IN-REC)) = 0
+        EXIT PARAGRAPH
+    END-IF
+    MOVE FUNCTION TRIM(USER-IN-REC) TO MSG-PEER
+
+    MOVE FUNCTION TRIM(CURRENT-USER) TO USER-A
+    MOVE FUNCTION TRIM(MSG-PEER)     TO USER-B
+    PERFORM FIND-ANY-CONNECTION
+    IF ANY-FOUND NOT = "Y"
+        MOVE "You can only message established connections." TO MSG
+        PERFORM ECHO-DISPLAY
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Message:" TO MSG
+    PERFORM ECHO-DISPLAY
+    READ USER-IN
+        AT END MOVE "Y" TO EOF-FLAG EXIT PARAGRAPH
+    END-READ
+    IF FUNCTION LENGTH(FUNCTION TRIM(USER-IN-REC)) = 0
+        MOVE "Message cannot be empty; not sent." TO MSG
+        PERFORM ECHO-DISPLAY
+        EXIT PARAGRAPH
+    END-IF
+    *> Strip "|" - messages.dat is pipe-delimited and an embedded "|"
+    *> would misalign the fields on the next read.
+    MOVE FUNCTION SUBSTITUTE(FUNCTION TRIM(USER-IN-REC), "|", " ") TO MSG-BODY
+
+    PERFORM GET-TODAY-DATE
+    MOVE TODAY-DATE TO MSG-DATE
+    OPEN EXTEND MESSAGES
+    IF MESSAGES-STATUS = "05" OR MESSAGES-STATUS = "35"
+        CLOSE MESSAGES
+        OPEN OUTPUT MESSAGES
+    END-IF
+    MOVE SPACES TO MESSAGE-REC
+    STRING FUNCTION TRIM(CURRENT-USER) "|" FUNCTION TRIM(MSG-PEER) "|"
+           FUNCTION TRIM(MSG-DATE) "|" FUNCTION TRIM(MSG-BODY)
+           DELIMITED BY SIZE INTO MESSAGE-REC
+    END-STRING
+    WRITE MESSAGE-REC
+    CLOSE MESSAGES
+    MOVE "Message sent." TO MSG
+    PERFORM ECHO-DISPLAY
+    EXIT PARAGRAPH.
+
+
+*> Show every message addressed to CURRENT-USER, oldest first (the
+*> order they were appended in).
+VIEW-MY-INBOX.
+    MOVE 0 TO MSG-DISPLAY-COUNT
+    OPEN INPUT MESSAGES
+    IF MESSAGES-STATUS = "00"
+        PERFORM UNTIL 1 = 0
+            READ MESSAGES
+                AT END EXIT PERFORM
+            END-READ
+            UNSTRING MESSAGE-REC DELIMITED BY "|"
+                INTO MSG-SENDER MSG-RECEIVER MSG-DATE-FIELD MSG-BODY-FIELD
+            END-UNSTRING
+            IF FUNCTION UPPER-CASE(FUNCTION TRIM(MSG-RECEIVER))
+                 = FUNCTION UPPER-CASE(FUNCTION TRIM(CURRENT-USER))
+                ADD 1 TO MSG-DISPLAY-COUNT
+                MOVE SPACES TO MSG
+                STRING "[" FUNCTION TRIM(MSG-DATE-FIELD) "] "
+                       FUNCTION TRIM(MSG-SENDER) ":"
+                       DELIMITED BY SIZE INTO MSG
+                END-STRING
+                PERFORM ECHO-DISPLAY
+                MOVE MSG-BODY-FIELD TO LONG-TEXT-BUFFER
+                PERFORM DISPLAY-LONG-TEXT
+            END-IF
+        END-PERFORM
+        CLOSE MESSAGES
+    END-IF
+    IF MSG-DISPLAY-COUNT = 0
+        MOVE "Your inbox is empty." TO MSG
+        PERFORM ECHO-DISPLAY
+    END-IF
+    EXIT.
+
+
 *> ===== Connections Menu & Features (Juan) =====
 CONNECTIONS-MENU.
     MOVE 0 TO CONN-MENU-CHOICE
@@ -2363,7 +3893,9 @@ VIEW-AND-RESPOND-PENDING.
         MOVE P-ROW (P-IX) TO I
         SET R-IX TO I
         MOVE SPACES TO MSG
-        STRING P-IX ". From: " FUNCTION TRIM(R-SENDER (R-IX))
+        MOVE P-IX TO DISPLAY-PEND-NUM
+        STRING DISPLAY-PEND-NUM ". From: " FUNCTION TRIM(R-SENDER (R-IX))
+               "  (sent " FUNCTION TRIM(R-DATE (R-IX)) ")"
                DELIMITED BY SIZE INTO MSG
         END-STRING
         PERFORM ECHO-DISPLAY
